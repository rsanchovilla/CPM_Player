@@ -13,6 +13,10 @@
 0013     SELECT FILE1 ASSIGN TO DISK
 0014       ORGANIZATION IS SEQUENTIAL
 0015       ACCESS MODE IS SEQUENTIAL.
+0013A    SELECT PROFILE-FILE ASSIGN TO DISK
+0013B      ORGANIZATION IS SEQUENTIAL
+0013C      ACCESS MODE IS SEQUENTIAL
+0013D      FILE STATUS IS PROFILE-STATUS.
 0016 DATA DIVISION.
 0017 FILE SECTION.
 0018 FD FILE1
@@ -33,6 +37,16 @@
 0033     02 PRINTER-NULLS PIC X.
 0034     02 TYPE-DISPLAY PIC X.
 0035     02 ACCEPT-HEX PIC X.
+0035I    02 HIGHLIGHT-ON-CODE PIC X.
+0035J    02 HIGHLIGHT-OFF-CODE PIC X.
+0035A FD PROFILE-FILE
+0035B    LABEL RECORDS ARE STANDARD
+0035C    VALUE OF FILE-ID IS "PROFILES.DAT"
+0035D    BLOCK CONTAINS 1 RECORD
+0035E    DATA RECORDS ARE PROFILE-RECORD.
+0035F 01 PROFILE-RECORD.
+0035G    02 PROFILE-NAME PIC X(8).
+0035H    02 PROFILE-DATA PIC X(16).
 0036 WORKING-STORAGE SECTION.
 0037 01 H-BINARY PIC 99 COMP.
 0038 01 W-BINARY REDEFINES H-BINARY.
@@ -54,6 +68,13 @@
 0054 01 BIN-B1 REDEFINES BIN-B.
 0055     02 LB PIC X.
 0056     02 FILLER PIC X.
+0056A 01 PROFILE-NAME-WS PIC X(8) VALUE SPACE.
+0056B 01 PROFILE-ANS PIC X VALUE SPACE.
+0056C 01 PROFILE-FOUND PIC X VALUE "N".
+0056D 01 PROFILE-EOF PIC X VALUE "N".
+0056EA 01 PROFILE-STATUS PIC XX VALUE SPACE.
+0056E 01 CONFIRM-ANS PIC X VALUE SPACE.
+0056F 01 REDO-ITEM PIC 99 VALUE 0.
 0057 PROCEDURE DIVISION.
 0058 BEGIN.
 0059     OPEN I-O FILE1.
@@ -61,6 +82,9 @@
 0061     READ FILE1
 0062       AT END
 0063       GO TO EOJ.
+0063A     PERFORM LOAD-PROFILE-PROMPT THRU LOAD-PROFILE-PROMPT-XT.
+0063B     IF PROFILE-FOUND = "Y"
+0063C       GO TO HX.
 0064 A.
 0065     MOVE ZERO TO BIN-A.
 0066     MOVE ZERO TO BIN-B.
@@ -71,8 +95,11 @@
 0071     ACCEPT ANSWER.
 0072     PERFORM HEX-BIN THRU HEX-BIN-XT.
 0073     IF IN-A = "X"
+0073A      DISPLAY "NOT A VALID 2-DIGIT HEX CODE, TRY AGAIN"
 0074       GO TO A.
 0075     MOVE LA TO DELETE-KEY-CODE.
+0075A    IF REDO-ITEM NOT = 0
+0075B      GO TO HX.
 0076 AA.
 0077     MOVE ZERO TO BIN-A BIN-B.
 0078     MOVE "01" TO ANSWER.
@@ -81,8 +108,11 @@
 0081     ACCEPT ANSWER.
 0082     PERFORM HEX-BIN THRU HEX-BIN-XT.
 0083     IF IN-A = "X"
+0083A      DISPLAY "NOT A VALID 2-DIGIT HEX CODE, TRY AGAIN"
 0084       GO TO AA.
 0085     MOVE LA TO BACKSPACE-CODE.
+0085A    IF REDO-ITEM NOT = 0
+0085B      GO TO HX.
 0086 AAA.
 0087     MOVE SPACE TO ANS.
 0088     DISPLAY "IS THE BACKSPACE PRECEEDED".
@@ -92,6 +122,7 @@
 0092       MOVE "00" TO ANSWER
 0093       GO TO AAA-XT.
 0094     IF ANS NOT = "Y"
+0094A      DISPLAY "PLEASE ANSWER Y OR N"
 0095       GO TO AAA.
 0096     DISPLAY "ENTER 2-DIGIT HEXADECIMAL ".
 0097     DISPLAY "CODE FOR ESCAPE " NO.
@@ -99,8 +130,37 @@
 0099 AAA-XT.
 0100     PERFORM HEX-BIN THRU HEX-BIN-XT.
 0101     IF IN-A = "X"
+0101A      DISPLAY "NOT A VALID 2-DIGIT HEX CODE, TRY AGAIN"
 0102       GO TO AAA.
 0103     MOVE LA TO ESCAPE-CODE.
+0103AA   IF REDO-ITEM NOT = 0
+0103AB     GO TO HX.
+0103A AAB.
+0103B     MOVE ZERO TO BIN-A BIN-B.
+0103C     MOVE "01" TO ANSWER.
+0103D     DISPLAY "ENTER 2-DIGIT HEXADECIMAL CODE TO TURN ON".
+0103E     DISPLAY "HIGHLIGHT/INVERSE VIDEO " WITH NO ADVANCING.
+0103F     ACCEPT ANSWER.
+0103G     PERFORM HEX-BIN THRU HEX-BIN-XT.
+0103H     IF IN-A = "X"
+0103I      DISPLAY "NOT A VALID 2-DIGIT HEX CODE, TRY AGAIN"
+0103J      GO TO AAB.
+0103K     MOVE LA TO HIGHLIGHT-ON-CODE.
+0103KA    IF REDO-ITEM NOT = 0
+0103KB      GO TO HX.
+0103L AAC.
+0103M     MOVE ZERO TO BIN-A BIN-B.
+0103N     MOVE "01" TO ANSWER.
+0103O     DISPLAY "ENTER 2-DIGIT HEXADECIMAL CODE TO TURN OFF".
+0103P     DISPLAY "HIGHLIGHT/INVERSE VIDEO " WITH NO ADVANCING.
+0103Q     ACCEPT ANSWER.
+0103R     PERFORM HEX-BIN THRU HEX-BIN-XT.
+0103S     IF IN-A = "X"
+0103T      DISPLAY "NOT A VALID 2-DIGIT HEX CODE, TRY AGAIN"
+0103U      GO TO AAC.
+0103V     MOVE LA TO HIGHLIGHT-OFF-CODE.
+0103VA    IF REDO-ITEM NOT = 0
+0103VB      GO TO HX.
 0104 B.
 0105     DISPLAY "ENTER # ".
 0106     DISPLAY "OF CHARACTERS ACROSS SCREEN " WITH NO
@@ -108,32 +168,44 @@
 0108     MOVE "64" TO ANSWER.
 0109     ACCEPT ANSWER.
 0110     IF IN-A = SPACE
+0110A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0111       GO TO B.
 0112     IF IN-B = SPACE
+0112A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0113       GO TO B.
 0114     IF IN-A > 9
+0114A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0115       GO TO B.
 0116     IF IN-B > 9
+0116A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0117       GO TO B.
 0118     MOVE ANSWER TO ANS-2.
 0119     MOVE ANS-2 TO H-BINARY.
 0120     MOVE BYTE TO LINE-LENGTH.
+0120A    IF REDO-ITEM NOT = 0
+0120B      GO TO HX.
 0121 C.
 0122     DISPLAY "ENTER # OF LINES ".
 0123     DISPLAY "PER SCREEN PAGE " WITH NO ADVANCING.
 0124     MOVE 16 TO ANSWER.
 0125     ACCEPT ANSWER.
 0126     IF IN-A = SPACE
+0126A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0127       GO TO C.
 0128     IF IN-B = SPACE
+0128A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0129       GO TO C.
 0130     IF IN-A > 9
+0130A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0131       GO TO C.
 0132     IF IN-B > 9
+0132A      DISPLAY "MUST BE A 2-DIGIT NUMBER, TRY AGAIN"
 0133       GO TO C.
 0134     MOVE ANSWER TO ANS-2.
 0135     MOVE ANS-2 TO H-BINARY.
 0136     MOVE BYTE TO LINES-PER-PAGE.
+0136A    IF REDO-ITEM NOT = 0
+0136B      GO TO HX.
 0137 D.
 0138     DISPLAY "DOES YOUR BIOS ISSUE A CR/LF ".
 0139     DISPLAY "AT THE END OF EACH LINE (Y/N)?".
@@ -145,9 +217,12 @@
 0145     IF ANS = "N"
 0146       MOVE 0 TO H-BINARY
 0147       GO TO DX.
+0147A    DISPLAY "PLEASE ANSWER Y OR N".
 0148     GO TO D.
 0149 DX.
 0150     MOVE BYTE TO CR-LF-END-OF-LINE.
+0150A    IF REDO-ITEM NOT = 0
+0150B      GO TO HX.
 0151 F.
 0152     MOVE SPACE TO ANS.
 0153     DISPLAY "DOES YOUR PRINTER REQUIRE A LINE FEED (Y/N)?".
@@ -158,9 +233,12 @@
 0158     IF ANS = "N"
 0159       MOVE 1 TO H-BINARY
 0160       GO TO FX.
+0160A    DISPLAY "PLEASE ANSWER Y OR N".
 0161     GO TO F.
 0162 FX.
 0163     MOVE BYTE TO NO-LF-TO-PRINTER.
+0163A    IF REDO-ITEM NOT = 0
+0163B      GO TO HX.
 0164 G.
 0165     MOVE SPACE TO ANS.
 0166     DISPLAY "DO YOU WANT TO USE THE CPM FUNCTION 1 & 2 ".
@@ -181,6 +259,7 @@
 0181     IF ANS = "N"
 0182       MOVE 0 TO H-BINARY
 0183       GO TO EX.
+0183A    DISPLAY "PLEASE ANSWER Y OR N".
 0184     GO TO E.
 0185 EX.
 0186     MOVE BYTE TO CPM-BACK-UP-1.
@@ -201,9 +280,12 @@
 0201     IF ANS = "Y"
 0202       MOVE 0 TO H-BINARY
 0203       GO TO GX.
+0203A    DISPLAY "PLEASE ANSWER Y OR N".
 0204     GO TO G.
 0205 GX.
 0206     MOVE BYTE TO TYPE-DISPLAY.
+0206A    IF REDO-ITEM NOT = 0
+0206B      GO TO HX.
 0207 H.
 0208     MOVE SPACE TO ANS.
 0209     DISPLAY "DO YOU WANT TO ACCEPT ANY HEX CHARACTER ".
@@ -215,13 +297,121 @@
 0215     IF ANS = "A"
 0216       MOVE ""00"" TO ACCEPT-HEX
 0217       GO TO HX.
+0217A    DISPLAY "PLEASE ANSWER H OR A".
 0218     GO TO H.
 0219 HX.
+0219AA   MOVE 0 TO REDO-ITEM.
+0219A    DISPLAY "----- CONFIGURATION SUMMARY -----".
+0219B    DISPLAY "DELETE KEY CODE......." DELETE-KEY-CODE.
+0219C    DISPLAY "BACKSPACE CODE........" BACKSPACE-CODE.
+0219D    DISPLAY "ESCAPE CODE..........." ESCAPE-CODE.
+0219E    DISPLAY "SCREEN WIDTH.........." LINE-LENGTH.
+0219F    DISPLAY "LINES PER PAGE........" LINES-PER-PAGE.
+0219G    DISPLAY "CR/LF AT END OF LINE.." CR-LF-END-OF-LINE.
+0219H    DISPLAY "PRINTER NEEDS LF......" NO-LF-TO-PRINTER.
+0219I    DISPLAY "CPM BACKUP-1.........." CPM-BACK-UP-1.
+0219J    DISPLAY "CONSOLE I-O TYPE......" TYPE-DISPLAY.
+0219K    DISPLAY "ACCEPT HEX CHARS......" ACCEPT-HEX.
+0219KA   DISPLAY "HIGHLIGHT ON.........." HIGHLIGHT-ON-CODE.
+0219KB   DISPLAY "HIGHLIGHT OFF........." HIGHLIGHT-OFF-CODE.
+0219L    PERFORM CONFIRM-PATCH-PROMPT.
+0219M    IF CONFIRM-ANS = "N"
+0219N      GO TO REDO-DISPATCH.
 0220     REWRITE TESTA.
+0220A    PERFORM SAVE-PROFILE-PROMPT THRU SAVE-PROFILE-PROMPT-XT.
 0221 EOJ.
 0222     DISPLAY "EOJ CONFIG RETURNING TO CPM".
 0223     CLOSE FILE1.
 0224     STOP RUN.
+0224A LOAD-PROFILE-PROMPT.
+0224B     MOVE SPACE TO PROFILE-ANS.
+0224C     MOVE "N" TO PROFILE-FOUND.
+0224D     DISPLAY "LOAD A SAVED TERMINAL PROFILE INSTEAD (Y/N)? " NO.
+0224E     ACCEPT PROFILE-ANS.
+0224F     IF PROFILE-ANS NOT = "Y" AND PROFILE-ANS NOT = "N"
+0224FA      DISPLAY "PLEASE ANSWER Y OR N"
+0224G       GO TO LOAD-PROFILE-PROMPT.
+0224H     IF PROFILE-ANS = "N"
+0224I       GO TO LOAD-PROFILE-PROMPT-XT.
+0224J     DISPLAY "ENTER PROFILE NAME " NO.
+0224K     ACCEPT PROFILE-NAME-WS.
+0224L     PERFORM FIND-PROFILE THRU FIND-PROFILE-XT.
+0224M     IF PROFILE-FOUND = "N"
+0224N       DISPLAY "PROFILE NOT FOUND, ENTER VALUES MANUALLY".
+0224O LOAD-PROFILE-PROMPT-XT.
+0224P     EXIT.
+0224Q FIND-PROFILE.
+0224R     MOVE "N" TO PROFILE-FOUND.
+0224S     MOVE "N" TO PROFILE-EOF.
+0224T     OPEN INPUT PROFILE-FILE.
+0224TA    IF PROFILE-STATUS NOT = "00"
+0224TB      DISPLAY "NO SAVED PROFILES ON FILE YET"
+0224TC      GO TO FIND-PROFILE-XT.
+0224U     PERFORM SCAN-PROFILE UNTIL PROFILE-EOF = "Y" OR PROFILE-FOUND = "Y".
+0224V     CLOSE PROFILE-FILE.
+0224VA FIND-PROFILE-XT.
+0224VB    EXIT.
+0224W SCAN-PROFILE.
+0224X     READ PROFILE-FILE
+0224Y       AT END
+0224Z       MOVE "Y" TO PROFILE-EOF
+0224AA      GO TO SCAN-PROFILE-XT.
+0224AB    IF PROFILE-NAME = PROFILE-NAME-WS
+0224AC      MOVE "Y" TO PROFILE-FOUND
+0224AD      MOVE PROFILE-DATA TO TESTA.
+0224AE SCAN-PROFILE-XT.
+0224AF    EXIT.
+0224AG SAVE-PROFILE-PROMPT.
+0224AH    MOVE SPACE TO PROFILE-ANS.
+0224AI    DISPLAY "SAVE THIS CONFIGURATION AS A NAMED PROFILE (Y/N)? " NO.
+0224AJ    ACCEPT PROFILE-ANS.
+0224AK    IF PROFILE-ANS NOT = "Y" AND PROFILE-ANS NOT = "N"
+0224AKA     DISPLAY "PLEASE ANSWER Y OR N"
+0224AL      GO TO SAVE-PROFILE-PROMPT.
+0224AM    IF PROFILE-ANS = "N"
+0224AN      GO TO SAVE-PROFILE-PROMPT-XT.
+0224AO    DISPLAY "ENTER PROFILE NAME " NO.
+0224AP    ACCEPT PROFILE-NAME-WS.
+0224AQ    PERFORM SAVE-PROFILE.
+0224AR SAVE-PROFILE-PROMPT-XT.
+0224AS    EXIT.
+0224AT SAVE-PROFILE.
+0224AU    OPEN EXTEND PROFILE-FILE.
+0224AV    MOVE PROFILE-NAME-WS TO PROFILE-NAME.
+0224AW    MOVE TESTA TO PROFILE-DATA.
+0224AX    WRITE PROFILE-RECORD.
+0224AY    CLOSE PROFILE-FILE.
+0224AZ CONFIRM-PATCH-PROMPT.
+0224BA    MOVE SPACE TO CONFIRM-ANS.
+0224BB    DISPLAY "PATCH RUN.COM WITH THESE VALUES (Y/N)? " NO.
+0224BC    ACCEPT CONFIRM-ANS.
+0224BD    IF CONFIRM-ANS NOT = "Y" AND CONFIRM-ANS NOT = "N"
+0224BDA     DISPLAY "PLEASE ANSWER Y OR N"
+0224BE      GO TO CONFIRM-PATCH-PROMPT.
+0224BF REDO-DISPATCH.
+0224BG    PERFORM REDO-ITEM-PROMPT.
+0224BH    IF REDO-ITEM = 1 GO TO A.
+0224BI    IF REDO-ITEM = 2 GO TO AA.
+0224BJ    IF REDO-ITEM = 3 GO TO AAA.
+0224BK    IF REDO-ITEM = 4 GO TO AAB.
+0224BL    IF REDO-ITEM = 5 GO TO AAC.
+0224BM    IF REDO-ITEM = 6 GO TO B.
+0224BN    IF REDO-ITEM = 7 GO TO C.
+0224BO    IF REDO-ITEM = 8 GO TO D.
+0224BP    IF REDO-ITEM = 9 GO TO F.
+0224BQ    IF REDO-ITEM = 10 GO TO G.
+0224BR    IF REDO-ITEM = 11 GO TO H.
+0224BS    GO TO A.
+0224BT REDO-ITEM-PROMPT.
+0224BU    MOVE ZERO TO REDO-ITEM.
+0224BV    DISPLAY "1-DEL KEY 2-BKSP 3-ESC 4-HILITE ON 5-HILITE OFF".
+0224BW    DISPLAY "6-WIDTH 7-LINES/PAGE 8-CR/LF 9-PRINTER LF".
+0224BX    DISPLAY "10-CONSOLE I-O 11-HEX/ASCII".
+0224BY    DISPLAY "ENTER ITEM NUMBER TO REDO, OR 00 TO REDO ALL " NO.
+0224BZ    ACCEPT REDO-ITEM.
+0224CA    IF REDO-ITEM > 11
+0224CB      DISPLAY "PLEASE ENTER 00-11"
+0224CC      GO TO REDO-ITEM-PROMPT.
 0225 HEX-BIN.
 0226     IF IN-A = "0"
 0227       MOVE ""00"" TO LA
