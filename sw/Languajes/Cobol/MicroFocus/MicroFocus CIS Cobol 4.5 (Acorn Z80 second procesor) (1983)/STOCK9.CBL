@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVE-TRANSACTIONS.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRS"
+           ORGANIZATION SEQUENTIAL.
+           SELECT ARCHIVE-FILE
+           ASSIGN "STOCK.ARC"
+           ORGANIZATION SEQUENTIAL.
+           SELECT KEPT-FILE
+           ASSIGN "STOCK.TRK"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE; RECORD 42.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-ORDER-NO PIC X(6).
+           02  TF-DATE.
+               04  TF-MM PIC 99.
+               04  FILLER PIC X.
+               04  TF-DD PIC 99.
+               04  FILLER PIC X.
+               04  TF-YY PIC 99.
+           02  TF-OPERATOR-ID PIC X(4).
+       FD  ARCHIVE-FILE; RECORD 42.
+       01  ARCHIVE-RECORD PIC X(42).
+       FD  KEPT-FILE; RECORD 42.
+       01  KEPT-RECORD PIC X(42).
+       WORKING-STORAGE SECTION.
+       01  CUTOFF-DATE.
+           02  CO-MM PIC 99.
+           02  FILLER PIC X.
+           02  CO-DD PIC 99.
+           02  FILLER PIC X.
+           02  CO-YY PIC 99.
+       01  CUTOFF-DATE-NUM PIC 9(6).
+       01  TF-DATE-NUM PIC 9(6).
+       01  ARCHIVE-COUNT PIC 9(6) VALUE 0.
+       01  KEPT-COUNT PIC 9(6) VALUE 0.
+       01  TOTAL-COUNT-MSG.
+           02  FILLER PIC X(20) VALUE "TRANSACTIONS READ: ".
+           02  TC-COUNT PIC ZZZZZ9.
+       01  ARCHIVE-COUNT-MSG.
+           02  FILLER PIC X(20) VALUE "ARCHIVED (BEFORE CU".
+           02  FILLER PIC X(8)  VALUE "TOFF):  ".
+           02  AC-COUNT PIC ZZZZZ9.
+       01  KEPT-COUNT-MSG.
+           02  FILLER PIC X(20) VALUE "KEPT (ON/AFTER CUTO".
+           02  FILLER PIC X(8)  VALUE "FF):    ".
+           02  KC-COUNT PIC ZZZZZ9.
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           DISPLAY "ARCHIVE OLD STOCK.TRS TRANSACTIONS".
+           DISPLAY "ENTER CUTOFF DATE (MM/DD/YY) - TRANSACTIONS".
+           DISPLAY "DATED BEFORE THIS WILL BE ARCHIVED: ".
+           ACCEPT CUTOFF-DATE.
+           MOVE CO-YY TO CUTOFF-DATE-NUM (1:2).
+           MOVE CO-MM TO CUTOFF-DATE-NUM (3:2).
+           MOVE CO-DD TO CUTOFF-DATE-NUM (5:2).
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT ARCHIVE-FILE.
+           OPEN OUTPUT KEPT-FILE.
+       READ-LOOP.
+           READ TRANS-FILE AT END GO TO END-PROC.
+           MOVE TF-YY TO TF-DATE-NUM (1:2).
+           MOVE TF-MM TO TF-DATE-NUM (3:2).
+           MOVE TF-DD TO TF-DATE-NUM (5:2).
+           IF TF-DATE-NUM < CUTOFF-DATE-NUM
+               MOVE TRANS-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO ARCHIVE-COUNT
+           ELSE
+               MOVE TRANS-RECORD TO KEPT-RECORD
+               WRITE KEPT-RECORD
+               ADD 1 TO KEPT-COUNT
+           END-IF.
+           GO TO READ-LOOP.
+       END-PROC.
+           CLOSE TRANS-FILE.
+           CLOSE ARCHIVE-FILE.
+           CLOSE KEPT-FILE.
+           MOVE ARCHIVE-COUNT TO TC-COUNT.
+           COMPUTE TC-COUNT = ARCHIVE-COUNT + KEPT-COUNT.
+           DISPLAY SPACE.
+           DISPLAY TOTAL-COUNT-MSG.
+           MOVE ARCHIVE-COUNT TO AC-COUNT.
+           DISPLAY ARCHIVE-COUNT-MSG.
+           MOVE KEPT-COUNT TO KC-COUNT.
+           DISPLAY KEPT-COUNT-MSG.
+           DISPLAY "ARCHIVED TRANSACTIONS WRITTEN TO STOCK.ARC.".
+           DISPLAY "REMAINING TRANSACTIONS WRITTEN TO STOCK.TRK.".
+           DISPLAY "REPLACE STOCK.TRS WITH STOCK.TRK TO COMPLETE".
+           DISPLAY "THE PURGE.".
+           GOBACK.
