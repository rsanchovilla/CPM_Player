@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOODS-RECEIVED-SUMMARY.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRS"
+           ORGANIZATION SEQUENTIAL.
+           SELECT PO-FILE ASSIGN "STOCK.PO"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY PO-NUMBER.
+           SELECT SUPPLIER-FILE ASSIGN "STOCK.SUP"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY SUPPLIER-CODE.
+           SELECT PRINT-FILE
+           ASSIGN "STOCK.GRS"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE; RECORD 42.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-ORDER-NO PIC X(6).
+           02  TF-DATE PIC X(8).
+           02  TF-OPERATOR-ID PIC X(4).
+       FD  PO-FILE; RECORD 10.
+       01  PO-RECORD.
+           02  PO-NUMBER PIC X(6).
+           02  PO-SUPPLIER PIC X(4).
+       FD  SUPPLIER-FILE; RECORD 89.
+           COPY "SUPPLIER.CPY".
+       FD  PRINT-FILE; RECORD 80.
+       01  PRINT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-DATE PIC X(8).
+       01  SUMMARY-COUNT PIC 9(4) VALUE 0.
+       01  SCAN-INDEX PIC 9(4).
+       01  MATCH-INDEX PIC 9(4).
+       01  SUMMARY-TABLE.
+           02  SUMMARY-ENTRY OCCURS 200 TIMES.
+               03  SM-ORDER-NO PIC X(6).
+               03  SM-SUPPLIER-NAME PIC X(20).
+               03  SM-STOCK-CODE PIC X(8).
+               03  SM-QUANTITY PIC 9(8).
+       01  HEADING-1.
+           02  FILLER PIC X(31) VALUE
+               "DAILY GOODS-RECEIVED SUMMARY -".
+           02  FILLER PIC X(1) VALUE SPACE.
+           02  HD-DATE PIC X(8).
+       01  HEADING-2.
+           02  FILLER PIC X(8)  VALUE "ORDER NO".
+           02  FILLER PIC X(2)  VALUE SPACE.
+           02  FILLER PIC X(20) VALUE "SUPPLIER".
+           02  FILLER PIC X(2)  VALUE SPACE.
+           02  FILLER PIC X(10) VALUE "STOCK CODE".
+           02  FILLER PIC X(2)  VALUE SPACE.
+           02  FILLER PIC X(8)  VALUE "QUANTITY".
+       01  DETAIL-LINE.
+           02  DL-ORDER-NO PIC X(6).
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-SUPPLIER-NAME PIC X(20).
+           02  FILLER PIC X(2) VALUE SPACE.
+           02  DL-STOCK-CODE PIC X(8).
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-QUANTITY PIC ZZZZZZZ9.
+       01  SUMMARY-LINE.
+           02  FILLER PIC X(20) VALUE "ORDERS SUMMARIZED".
+           02  SL-COUNT PIC ZZZ9.
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           DISPLAY "DAILY GOODS-RECEIVED SUMMARY".
+           DISPLAY "ENTER DATE TO SUMMARIZE (MM/DD/YY): ".
+           ACCEPT WS-DATE.
+           OPEN INPUT TRANS-FILE.
+           OPEN INPUT PO-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE WS-DATE TO HD-DATE.
+           MOVE HEADING-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE HEADING-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+       READ-LOOP.
+           READ TRANS-FILE AT END GO TO PRINT-REPORT.
+           IF TF-DATE = WS-DATE PERFORM ACCUMULATE-ENTRY.
+           GO TO READ-LOOP.
+       ACCUMULATE-ENTRY.
+           MOVE 0 TO MATCH-INDEX.
+           MOVE 1 TO SCAN-INDEX.
+           PERFORM UNTIL SCAN-INDEX > SUMMARY-COUNT
+               IF SM-ORDER-NO(SCAN-INDEX) = TF-ORDER-NO
+                   AND SM-STOCK-CODE(SCAN-INDEX) = TF-STOCK-CODE
+                       MOVE SCAN-INDEX TO MATCH-INDEX
+                       MOVE SUMMARY-COUNT TO SCAN-INDEX
+               END-IF
+               ADD 1 TO SCAN-INDEX
+           END-PERFORM.
+           IF MATCH-INDEX = 0
+               IF SUMMARY-COUNT LESS 200
+                   ADD 1 TO SUMMARY-COUNT
+                   MOVE SUMMARY-COUNT TO MATCH-INDEX
+                   MOVE TF-ORDER-NO TO SM-ORDER-NO(MATCH-INDEX)
+                   MOVE TF-STOCK-CODE TO SM-STOCK-CODE(MATCH-INDEX)
+                   MOVE 0 TO SM-QUANTITY(MATCH-INDEX)
+                   MOVE SPACE TO SM-SUPPLIER-NAME(MATCH-INDEX)
+                   MOVE TF-ORDER-NO TO PO-NUMBER
+                   READ PO-FILE
+                       INVALID CONTINUE
+                       NOT INVALID
+                           MOVE PO-SUPPLIER TO SUPPLIER-CODE
+                           READ SUPPLIER-FILE
+                               INVALID CONTINUE
+                               NOT INVALID
+                                   MOVE SUPPLIER-NAME TO
+                                       SM-SUPPLIER-NAME(MATCH-INDEX)
+                           END-READ
+                   END-READ
+               ELSE
+                   DISPLAY "SUMMARY TABLE FULL - ENTRY SKIPPED"
+               END-IF
+           END-IF.
+           IF MATCH-INDEX NOT = 0
+               ADD TF-QUANTITY TO SM-QUANTITY(MATCH-INDEX)
+           END-IF.
+       PRINT-REPORT.
+           MOVE 1 TO SCAN-INDEX.
+           PERFORM UNTIL SCAN-INDEX > SUMMARY-COUNT
+               MOVE SM-ORDER-NO(SCAN-INDEX) TO DL-ORDER-NO
+               MOVE SM-SUPPLIER-NAME(SCAN-INDEX) TO DL-SUPPLIER-NAME
+               MOVE SM-STOCK-CODE(SCAN-INDEX) TO DL-STOCK-CODE
+               MOVE SM-QUANTITY(SCAN-INDEX) TO DL-QUANTITY
+               MOVE DETAIL-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+               DISPLAY DETAIL-LINE
+               ADD 1 TO SCAN-INDEX
+           END-PERFORM.
+           MOVE SUMMARY-COUNT TO SL-COUNT.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY SUMMARY-LINE.
+       END-IT.
+           CLOSE TRANS-FILE.
+           CLOSE PO-FILE.
+           CLOSE SUPPLIER-FILE.
+           CLOSE PRINT-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
