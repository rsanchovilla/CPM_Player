@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTION-CONTROL-CHECK.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRS"
+           ORGANIZATION SEQUENTIAL.
+           SELECT PRINT-FILE
+           ASSIGN "STOCK.TCC"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE; RECORD 42.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-ORDER-NO PIC X(6).
+           02  TF-DATE PIC X(8).
+           02  TF-OPERATOR-ID PIC X(4).
+       FD  PRINT-FILE; RECORD 80.
+       01  PRINT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-DATE PIC X(8).
+       01  FIRST-RECORD-FOUND PIC X VALUE "N".
+       01  PREV-TRAN-NO PIC 9(4) VALUE 0.
+       01  PREV-DATE PIC X(8) VALUE SPACE.
+       01  EXPECTED-TRAN-NO PIC 9(4).
+       01  GAP-COUNT PIC 9(4) VALUE 0.
+       01  MATCH-COUNT PIC 9(4) VALUE 0.
+       01  HEADING-1.
+           02  FILLER PIC X(33) VALUE
+               "STOCK.TRS TRANSACTION NO. CHECK ".
+           02  HD-DATE PIC X(8).
+       01  HEADING-2.
+           02  FILLER PIC X(16) VALUE "GAP AFTER TRAN #".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(20) VALUE "NEXT TRAN # FOUND".
+       01  DETAIL-LINE.
+           02  DL-PREV-TRAN-NO PIC ZZZ9.
+           02  FILLER PIC X(16) VALUE SPACE.
+           02  DL-CURR-TRAN-NO PIC ZZZ9.
+       01  SUMMARY-LINE.
+           02  FILLER PIC X(20) VALUE "TRANSACTIONS CHECKED".
+           02  SL-MATCH-COUNT PIC ZZZ9.
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  FILLER PIC X(12) VALUE "GAPS FOUND".
+           02  SL-GAP-COUNT PIC ZZZ9.
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           DISPLAY "ENTER DATE TO CHECK (MM/DD/YY): ".
+           ACCEPT WS-DATE.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE WS-DATE TO HD-DATE.
+           MOVE HEADING-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE HEADING-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *TRAN-NO IS ONE GLOBAL SEQUENCE ACROSS EVERY DATE (STOCK.CTL),
+      *SO CONTIGUITY IS CHECKED AGAINST THE WHOLE UNFILTERED STREAM,
+      *NOT A DATE-FILTERED SUBSEQUENCE - A GAP IS ONLY REPORTED WHEN
+      *IT TOUCHES THE DATE BEING CHECKED, EITHER SIDE OF THE BREAK.
+       SCAN-TRANS.
+           READ TRANS-FILE AT END GO TO END-IT.
+           IF TF-DATE = WS-DATE ADD 1 TO MATCH-COUNT.
+           PERFORM CHECK-TRAN-NO.
+           GO TO SCAN-TRANS.
+       CHECK-TRAN-NO.
+           IF FIRST-RECORD-FOUND = "N"
+               MOVE "Y" TO FIRST-RECORD-FOUND
+           ELSE
+               COMPUTE EXPECTED-TRAN-NO = PREV-TRAN-NO + 1
+               IF TRAN-NO NOT = EXPECTED-TRAN-NO
+                   IF TF-DATE = WS-DATE OR PREV-DATE = WS-DATE
+                       PERFORM FLAG-GAP
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE TRAN-NO TO PREV-TRAN-NO.
+           MOVE TF-DATE TO PREV-DATE.
+       FLAG-GAP.
+           ADD 1 TO GAP-COUNT.
+           MOVE PREV-TRAN-NO TO DL-PREV-TRAN-NO.
+           MOVE TRAN-NO TO DL-CURR-TRAN-NO.
+           MOVE DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY DETAIL-LINE.
+       END-IT.
+           MOVE MATCH-COUNT TO SL-MATCH-COUNT.
+           MOVE GAP-COUNT TO SL-GAP-COUNT.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY SUMMARY-LINE.
+           IF GAP-COUNT = 0
+               DISPLAY "NO GAPS FOUND - TRANSACTION SEQUENCE INTACT"
+           ELSE
+               DISPLAY "GAPS FOUND - SEE STOCK.TCC"
+           END-IF.
+           CLOSE TRANS-FILE.
+           CLOSE PRINT-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
