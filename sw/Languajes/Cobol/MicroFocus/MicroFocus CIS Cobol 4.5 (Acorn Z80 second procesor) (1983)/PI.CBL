@@ -6,8 +6,21 @@
        CONFIGURATION SECTION.
        OBJECT-COMPUTER. APPLE-II.
        SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PI-LOG-FILE
+           ASSIGN "PI.LOG"
+           ORGANIZATION SEQUENTIAL.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  PI-LOG-FILE; RECORD 38.
+       01  PI-LOG-RECORD.
+           02  LOG-N PIC 9999.
+           02  FILLER PIC X(2) VALUE SPACE.
+           02  LOG-TERM PIC -9.9(12).
+           02  FILLER PIC X(2) VALUE SPACE.
+           02  LOG-PI PIC -9.9(12).
        WORKING-STORAGE SECTION.
       *
        01  SCREEN PIC X(1920).
@@ -37,6 +50,10 @@
            02 N1 PIC 9999.
            02 N2 PIC 9999.
            02 ED PIC -9.9(12).
+      *
+       01  TERM-CONTROL.
+           02 WS-NUM-TERMS PIC 9999.
+           02 WS-MAX-N PIC 9999.
       *
        01  CONSTANTS.
            02 TX1 PIC X(17) VALUE "CALCULATION OF PI".
@@ -45,6 +62,12 @@
       *
        PROCEDURE DIVISION.
        LA-START.
+           DISPLAY SPACE.
+           DISPLAY "HOW MANY TERMS SHOULD BE CALCULATED? ".
+           ACCEPT WS-NUM-TERMS.
+           IF WS-NUM-TERMS = 0 MOVE 49 TO WS-NUM-TERMS.
+           COMPUTE WS-MAX-N = 2 * WS-NUM-TERMS + 1.
+           OPEN OUTPUT PI-LOG-FILE.
            DISPLAY SPACE.
            MOVE SPACE TO SCREEN.
            MOVE TX1 TO DI-TX1.
@@ -77,8 +100,13 @@
            MOVE TERM TO ED.
            MOVE ED TO DI-TERM2.
            DISPLAY DI-2.
+           MOVE N TO LOG-N.
+           MOVE TERM TO LOG-TERM.
+           MOVE W TO LOG-PI.
+           WRITE PI-LOG-RECORD.
            ADD 2 TO N.
-           IF N < 100 GO TO LOOP.
+           IF N < WS-MAX-N GO TO LOOP.
        HALT.
+           CLOSE PI-LOG-FILE.
            STOP RUN.
 
\ No newline at end of file
