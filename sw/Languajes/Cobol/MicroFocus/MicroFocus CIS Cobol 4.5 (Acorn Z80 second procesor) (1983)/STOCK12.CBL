@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-TRANSFER.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN "STOCK.IT"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY STOCK-KEY.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRF"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  TRANS-FILE; RECORD 40.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-FROM-LOCATION PIC X(4).
+           02  TF-TO-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-DATE PIC X(8).
+           02  TF-OPERATOR-ID PIC X(4).
+       WORKING-STORAGE SECTION.
+       COPY "TERMPROF.CPY".
+       01  OPERATOR-ID PIC X(4).
+       01  STOCK-TRANSFER-FORM.
+           02  PRG-TITLE PIC X(20) VALUE "   STOCK TRANSFER   ".
+           02  FILLER PIC X(140).
+           02  CODE-HDNG PIC X(27) VALUE
+               "STOCK CODE       <        >".
+           02  FILLER PIC X(57).
+           02  FROM-LOC-HDNG PIC X(23) VALUE
+               "FROM LOCATION    <    >".
+           02  FILLER PIC X(40).
+           02  TO-LOC-HDNG PIC X(23) VALUE
+               "TO LOCATION      <    >".
+           02  FILLER PIC X(40).
+           02  QTY-HDNG PIC X(28) VALUE
+               "QUANTITY          <        >".
+           02  FILLER PIC X(40).
+           02  DATE-HDNG PIC X(23) VALUE
+               "TRANSFER DATE  MM/DD/YY".
+       01  STOCK-TRANSFER-ENTRY REDEFINES STOCK-TRANSFER-FORM.
+           02  FILLER PIC X(178).
+           02  ST-STOCK-CODE PIC X(8).
+           02  FILLER PIC X(76).
+           02  ST-FROM-LOCATION PIC X(4).
+           02  FILLER PIC X(59).
+           02  ST-TO-LOCATION PIC X(4).
+           02  FILLER PIC X(60).
+           02  ST-QUANTITY PIC 9(8).
+           02  FILLER PIC X(56).
+           02  ST-DATE.
+               04  ST-MM PIC 99.
+               04  FILLER PIC X.
+               04  ST-DD PIC 99.
+               04  FILLER PIC X.
+               04  ST-YY PIC 99.
+       01  CONFIRM-MSG REDEFINES STOCK-TRANSFER-FORM.
+           02  FILLER PIC X(186).
+           02  CM-STOCK-DESCRIPT PIC X(20).
+           02  FILLER PIC X(20).
+           02  FROM-QTY-HDNG PIC X(18).
+           02  CM-FROM-QTY PIC 9(8).
+           02  FILLER PIC X(20).
+           02  QTY-HDNG2 PIC X(14).
+           02  CM-QUANTITY PIC 9(8).
+           02  FILLER PIC X(162).
+           02  OK-HDNG PIC X(5).
+       01  CM-Y-OR-N-MSG REDEFINES STOCK-TRANSFER-FORM.
+           02  FILLER PIC X(460).
+           02  CM-Y-OR-N PIC X.
+       01  ERROR-MSG REDEFINES STOCK-TRANSFER-FORM.
+           02 FILLER PIC X(245).
+           02 ERR-TXT PIC X(20).
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           OPEN I-O STOCK-FILE.
+           OPEN OUTPUT TRANS-FILE.
+           DISPLAY SPACE.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT OPERATOR-ID.
+           MOVE 0 TO TRAN-NO.
+           DISPLAY STOCK-TRANSFER-FORM.
+       GET-INPUT.
+           ACCEPT STOCK-TRANSFER-ENTRY.
+           IF ST-STOCK-CODE = SPACE GO TO END-IT.
+           IF ST-QUANTITY NOT NUMERIC GO TO INVALID-ENTRY.
+           IF ST-FROM-LOCATION = ST-TO-LOCATION
+               GO TO INVALID-SAME-LOCATION.
+           MOVE ST-STOCK-CODE TO STOCK-CODE.
+           MOVE ST-FROM-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-FROM-CODE.
+           IF ST-QUANTITY > QUANTITY-ON-HAND GO TO INSUFFICIENT-STOCK.
+      *VALID FROM BIN - CAPTURE ITS DESCRIPTION/ON-HAND FOR THE CONFIRM
+      *SCREEN, THEN CHECK THE TO BIN EXISTS BEFORE CHANGING ANYTHING SO
+      *A BAD TO-LOCATION DOES NOT LEAVE THE FROM BIN HALF-UPDATED
+           MOVE PRODUCT-DESC TO CM-STOCK-DESCRIPT.
+           MOVE "FROM LOC QTY" TO FROM-QTY-HDNG.
+           MOVE QUANTITY-ON-HAND TO CM-FROM-QTY.
+           MOVE "TRANSFER QTY" TO QTY-HDNG2.
+           MOVE ST-QUANTITY TO CM-QUANTITY.
+           MOVE ST-STOCK-CODE TO STOCK-CODE.
+           MOVE ST-TO-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-TO-CODE.
+           MOVE "OK?" TO OK-HDNG.
+           DISPLAY CONFIRM-MSG.
+           ACCEPT CM-Y-OR-N-MSG.
+           IF CM-Y-OR-N = "Y" PERFORM POST-TRANSFER.
+      *CLEAR INPUT DATA ON SCREEN
+           MOVE SPACE TO CONFIRM-MSG.
+           MOVE "MM/DD/YY" TO ST-DATE.
+           DISPLAY STOCK-TRANSFER-ENTRY.
+           DISPLAY CONFIRM-MSG.
+           GO TO GET-INPUT.
+       POST-TRANSFER.
+      *RE-READ AND RE-VALIDATE THE FROM-LOCATION RECORD FIRST SO BOTH
+      *KEYS ARE RECONFIRMED BEFORE EITHER RECORD IS REWRITTEN - A
+      *FAILURE HERE LEAVES BOTH BINS UNTOUCHED
+           MOVE ST-STOCK-CODE TO STOCK-CODE.
+           MOVE ST-FROM-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-FROM-CODE.
+           SUBTRACT ST-QUANTITY FROM QUANTITY-ON-HAND.
+           MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+           REWRITE STOCK-ITEM.
+      *FROM BIN IS NOW DEBITED - RE-READ AND CREDIT THE TO-LOCATION
+      *RECORD, ALREADY CONFIRMED TO EXIST MOMENTS AGO IN GET-INPUT
+           MOVE ST-STOCK-CODE TO STOCK-CODE.
+           MOVE ST-TO-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-TO-CODE-AFTER-DEBIT.
+           ADD ST-QUANTITY TO QUANTITY-ON-HAND.
+           MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+           REWRITE STOCK-ITEM.
+           ADD 1 TO TRAN-NO.
+           MOVE ST-STOCK-CODE TO TF-STOCK-CODE.
+           MOVE ST-FROM-LOCATION TO TF-FROM-LOCATION.
+           MOVE ST-TO-LOCATION TO TF-TO-LOCATION.
+           MOVE ST-QUANTITY TO TF-QUANTITY.
+           MOVE ST-DATE TO TF-DATE.
+           MOVE OPERATOR-ID TO TF-OPERATOR-ID.
+           WRITE TRANS-RECORD.
+       INVALID-ENTRY.
+           MOVE "QTY NOT NUMERIC" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       INVALID-SAME-LOCATION.
+           MOVE "FROM/TO SAME LOC" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       INVALID-FROM-CODE.
+           MOVE "INVALID FROM CODE" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       INVALID-TO-CODE-AFTER-DEBIT.
+      *TO BIN VANISHED BETWEEN GET-INPUT'S CHECK AND THIS RE-READ -
+      *REVERSE THE FROM-BIN DEBIT ALREADY REWRITTEN ABOVE SO THE TWO
+      *BINS STAY IN BALANCE, THEN REPORT THE FAILURE
+           MOVE ST-STOCK-CODE TO STOCK-CODE.
+           MOVE ST-FROM-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-TO-CODE.
+           ADD ST-QUANTITY TO QUANTITY-ON-HAND.
+           MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+           REWRITE STOCK-ITEM.
+       INVALID-TO-CODE.
+           MOVE "INVALID TO CODE" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       INSUFFICIENT-STOCK.
+           MOVE "INSUFFICIENT STOCK" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       END-IT.
+           CLOSE STOCK-FILE.
+           CLOSE TRANS-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
