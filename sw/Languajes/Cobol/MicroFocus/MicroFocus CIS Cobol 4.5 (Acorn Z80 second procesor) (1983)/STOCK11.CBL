@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SELF-TEST.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *SAME SERIES-SUMMATION LOGIC AS PI-CALC (PI.CBL), RUN WITH A
+      *FIXED TERM COUNT SO THE RESULT CAN BE CHECKED AGAINST A KNOWN
+      *GOOD VALUE OF PI WITHOUT AN OPERATOR TYPING ANYTHING IN.
+       01  PI-WORK-AREA.
+           02  PI-SUM PIC S9V9(14).
+           02  PI-TERM PIC S9V9(14).
+           02  PI-RESULT PIC S9V9(14).
+           02  PI-N PIC 9999.
+           02  PI-N1 PIC 9999.
+           02  PI-N2 PIC 9999.
+       01  PI-NUM-TERMS PIC 9999 VALUE 49.
+       01  PI-MAX-N PIC 9999.
+       01  KNOWN-GOOD-PI PIC S9V9(14) VALUE 3.14159265358979.
+       01  PI-DIFF PIC S9V9(14).
+       01  PI-TOLERANCE PIC S9V9(14) VALUE 0.00000100000000.
+       01  PI-TEST-RESULT PIC X(4).
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           DISPLAY "SELF TEST - MACHINE HEALTH CHECK".
+           PERFORM RUN-PI-SERIES-TEST THRU PI-HALT.
+           GOBACK.
+       RUN-PI-SERIES-TEST.
+           COMPUTE PI-MAX-N = 2 * PI-NUM-TERMS + 1.
+           MOVE 0.5 TO PI-SUM.
+           MOVE 0.5 TO PI-TERM.
+           MOVE 3 TO PI-N.
+       PI-LOOP.
+           MOVE PI-N TO PI-N2.
+           SUBTRACT 2 FROM PI-N2.
+           MULTIPLY PI-N2 BY PI-N2.
+           MULTIPLY PI-N2 BY PI-TERM.
+           MOVE PI-N TO PI-N1.
+           SUBTRACT 1 FROM PI-N1.
+           MULTIPLY PI-N BY PI-N1.
+           MULTIPLY 4 BY PI-N1.
+           DIVIDE PI-N1 INTO PI-TERM.
+           IF PI-TERM < 0.0000000000001 GO TO PI-HALT.
+           ADD PI-TERM TO PI-SUM.
+           ADD 2 TO PI-N.
+           IF PI-N < PI-MAX-N GO TO PI-LOOP.
+       PI-HALT.
+           MOVE PI-SUM TO PI-RESULT.
+           MULTIPLY 6 BY PI-RESULT.
+           COMPUTE PI-DIFF = PI-RESULT - KNOWN-GOOD-PI.
+           IF PI-DIFF < 0 MULTIPLY -1 BY PI-DIFF END-IF.
+           IF PI-DIFF < PI-TOLERANCE
+               MOVE "PASS" TO PI-TEST-RESULT
+           ELSE
+               MOVE "FAIL" TO PI-TEST-RESULT
+           END-IF.
+           DISPLAY "PI-CALC SERIES TEST (" PI-NUM-TERMS " TERMS)".
+           DISPLAY "COMPUTED PI: " PI-RESULT.
+           DISPLAY "EXPECTED PI: " KNOWN-GOOD-PI.
+           DISPLAY "PI-CALC SERIES TEST: " PI-TEST-RESULT.
