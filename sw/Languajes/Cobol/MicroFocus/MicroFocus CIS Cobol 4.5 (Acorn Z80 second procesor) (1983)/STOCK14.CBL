@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-NUMERIC-ENTRY.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-VALUE PIC 9(4).
+       01  LS-MIN PIC 9(4).
+       01  LS-MAX PIC 9(4).
+       01  LS-VALID-FLAG PIC X.
+       PROCEDURE DIVISION USING LS-VALUE, LS-MIN, LS-MAX,
+           LS-VALID-FLAG.
+       CHECK-ENTRY.
+           MOVE "Y" TO LS-VALID-FLAG.
+           IF LS-VALUE NOT NUMERIC
+               MOVE "N" TO LS-VALID-FLAG
+               GO TO RETURN-NOW
+           END-IF.
+           IF LS-VALUE < LS-MIN
+               MOVE "N" TO LS-VALID-FLAG
+               GO TO RETURN-NOW
+           END-IF.
+           IF LS-MAX > 0 AND LS-VALUE > LS-MAX
+               MOVE "N" TO LS-VALID-FLAG
+           END-IF.
+       RETURN-NOW.
+           EXIT PROGRAM.
