@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-LISTING.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN "STOCK.IT"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY STOCK-KEY.
+           SELECT PRINT-FILE
+           ASSIGN "STOCK.LST"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  PRINT-FILE; RECORD 80.
+       01  PRINT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS PIC X VALUE "Y".
+       01  CURRENT-CATEGORY PIC X(2) VALUE SPACE.
+       01  CATEGORY-TOTAL PIC 9(8) VALUE 0.
+       01  HEADING-1.
+           02  FILLER PIC X(20) VALUE "STOCK MASTER LISTING".
+       01  HEADING-2.
+           02  FILLER PIC X(8)  VALUE "CODE".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(4)  VALUE "LOC.".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(20) VALUE "DESCRIPTION".
+           02  FILLER PIC X(10) VALUE "UNIT SIZE".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(10) VALUE "ON HAND".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(10) VALUE "REORDER".
+       01  DETAIL-LINE.
+           02  DL-STOCK-CODE PIC X(8).
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-LOCATION-CODE PIC X(4).
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-PRODUCT-DESC PIC X(20).
+           02  DL-UNIT-SIZE PIC ZZZ9.
+           02  FILLER PIC X(10) VALUE SPACE.
+           02  DL-QUANTITY-ON-HAND PIC ZZZZZZZ9.
+           02  FILLER PIC X(6) VALUE SPACE.
+           02  DL-REORDER-FLAG PIC X(13).
+       01  CATEGORY-LINE.
+           02  FILLER PIC X(8) VALUE SPACE.
+           02  FILLER PIC X(9) VALUE "CATEGORY ".
+           02  CL-CATEGORY PIC X(2).
+           02  FILLER PIC X(9) VALUE " TOTAL : ".
+           02  CL-CATEGORY-TOTAL PIC ZZZZZZZ9.
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           OPEN INPUT STOCK-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE HEADING-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE HEADING-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE LOW-VALUE TO STOCK-KEY.
+           START STOCK-FILE KEY NOT LESS THAN STOCK-KEY
+               INVALID MOVE "N" TO MORE-RECORDS.
+       READ-LOOP.
+           IF MORE-RECORDS = "N" GO TO END-IT.
+           READ STOCK-FILE NEXT RECORD
+               AT END MOVE "N" TO MORE-RECORDS
+               GO TO READ-LOOP.
+           PERFORM PRINT-DETAIL.
+           GO TO READ-LOOP.
+       PRINT-DETAIL.
+           IF STOCK-CODE(1:2) NOT = CURRENT-CATEGORY
+               IF CURRENT-CATEGORY NOT = SPACE
+                   PERFORM PRINT-CATEGORY-TOTAL
+               END-IF
+               MOVE STOCK-CODE(1:2) TO CURRENT-CATEGORY
+               MOVE 0 TO CATEGORY-TOTAL
+           END-IF.
+           MOVE STOCK-CODE TO DL-STOCK-CODE.
+           MOVE LOCATION-CODE TO DL-LOCATION-CODE.
+           MOVE PRODUCT-DESC TO DL-PRODUCT-DESC.
+           MOVE UNIT-SIZE TO DL-UNIT-SIZE.
+           MOVE QUANTITY-ON-HAND TO DL-QUANTITY-ON-HAND.
+           IF QUANTITY-ON-HAND < REORDER-LEVEL
+               MOVE "** REORDER **" TO DL-REORDER-FLAG
+           ELSE
+               MOVE SPACE TO DL-REORDER-FLAG
+           END-IF.
+           MOVE DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY DETAIL-LINE.
+           ADD QUANTITY-ON-HAND TO CATEGORY-TOTAL.
+       PRINT-CATEGORY-TOTAL.
+           MOVE CURRENT-CATEGORY TO CL-CATEGORY.
+           MOVE CATEGORY-TOTAL TO CL-CATEGORY-TOTAL.
+           MOVE CATEGORY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY CATEGORY-LINE.
+       END-IT.
+           IF CURRENT-CATEGORY NOT = SPACE
+               PERFORM PRINT-CATEGORY-TOTAL
+           END-IF.
+           CLOSE STOCK-FILE.
+           CLOSE PRINT-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
