@@ -0,0 +1,9 @@
+      *THIS SITE'S TERMINAL HIGHLIGHT PROFILE, SHARED BY EVERY
+      *PROGRAM THAT DISPLAYS AN ERROR SCREEN. SET TERM-HIGHLIGHT-ON
+      *AND TERM-HIGHLIGHT-OFF TO MATCH THE HIGHLIGHT-ON-CODE AND
+      *HIGHLIGHT-OFF-CODE VALUES CONFIG PATCHES INTO RUN.COM FOR
+      *THIS TERMINAL, SO A REJECTED ENTRY STANDS OUT THE SAME WAY
+      *ON EVERY SCREEN.
+       01  TERM-PROFILE.
+           02  TERM-HIGHLIGHT-ON PIC X VALUE X"01".
+           02  TERM-HIGHLIGHT-OFF PIC X VALUE X"00".
