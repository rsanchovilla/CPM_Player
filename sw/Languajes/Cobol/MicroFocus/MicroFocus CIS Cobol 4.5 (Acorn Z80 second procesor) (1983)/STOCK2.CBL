@@ -11,39 +11,97 @@
            SELECT STOCK-FILE ASSIGN "STOCK.IT"
            ORGANIZATION INDEXED
            ACCESS DYNAMIC
-           RECORD KEY STOCK-CODE.
+           RECORD KEY STOCK-KEY
+           FILE STATUS STOCK-STATUS.
            SELECT TRANS-FILE
            ASSIGN "STOCK.TRS"
            ORGANIZATION SEQUENTIAL.
+           SELECT CONTROL-FILE
+           ASSIGN "STOCK.CTL"
+           ORGANIZATION SEQUENTIAL
+           FILE STATUS IS CF-STATUS.
+           SELECT REJECT-FILE
+           ASSIGN "STOCK.REJ"
+           ORGANIZATION SEQUENTIAL.
+           SELECT PO-FILE ASSIGN "STOCK.PO"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY PO-NUMBER.
+           SELECT SUPPLIER-FILE ASSIGN "STOCK.SUP"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY SUPPLIER-CODE.
+           SELECT BATCH-FILE
+           ASSIGN "STOCK.BAT"
+           ORGANIZATION SEQUENTIAL.
       /
        DATA DIVISION.
        FILE SECTION.
-       FD  STOCK-FILE; RECORD 28.
-       01  STOCK-ITEM.
-           02  STOCK-CODE PIC X(4).
-           02  STOCK-DESCRIPT PIC X(20).
-           02  UNIT-SIZE PIC 9(4).
-       FD  TRANS-FILE; RECORD 30.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  TRANS-FILE; RECORD 42.
        01  TRANS-RECORD.
            02  TRAN-NO PIC 9(4).
-           02  TF-STOCK-CODE PIC X(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
            02  TF-QUANTITY PIC 9(8).
            02  TF-ORDER-NO PIC X(6).
            02  TF-DATE PIC X(8).
+           02  TF-OPERATOR-ID PIC X(4).
+       FD  CONTROL-FILE; RECORD 8.
+       01  CONTROL-RECORD.
+           02  CF-LAST-TRAN-NO PIC 9(4).
+           02  CF-BATCH-DONE PIC 9(4).
+       FD  REJECT-FILE; RECORD 38.
+       01  REJECT-RECORD.
+           02  RJ-STOCK-CODE PIC X(8).
+           02  RJ-LOCATION PIC X(4).
+           02  RJ-ORDER-NO PIC X(6).
+           02  RJ-NO-OF-UNITS PIC 9(4).
+           02  RJ-DATE PIC X(8).
+           02  RJ-REASON PIC X(8).
+       FD  PO-FILE; RECORD 10.
+       01  PO-RECORD.
+           02  PO-NUMBER PIC X(6).
+           02  PO-SUPPLIER PIC X(4).
+       FD  SUPPLIER-FILE; RECORD 89.
+           COPY "SUPPLIER.CPY".
+       FD  BATCH-FILE; RECORD 31.
+       01  BATCH-RECORD.
+           02  BR-STOCK-CODE PIC X(8).
+           02  BR-LOCATION PIC X(4).
+           02  BR-ORDER-NO PIC X(6).
+           02  BR-DATE PIC X(8).
+           02  BR-NO-OF-UNITS PIC 9(4).
+           02  BR-UOM PIC X.
        WORKING-STORAGE SECTION.
+       COPY "TERMPROF.CPY".
+       01  CF-STATUS PIC XX.
+       01  STOCK-STATUS PIC XX.
+       01  OPERATOR-ID PIC X(4).
+       01  ENTRY-MODE PIC X VALUE "K".
+       01  SCANNED-CODE PIC X(8).
+       01  BATCH-DONE PIC 9(4) VALUE 0.
+       01  SIMULATE-MODE PIC X VALUE "N".
+       01  MIN-NO-OF-UNITS PIC 9(4) VALUE 0.
+       01  MAX-NO-OF-UNITS PIC 9(4) VALUE 0.
+       01  ENTRY-VALID-FLAG PIC X.
+       01  SIM-PROJECTED-ON-HAND PIC 9(8).
        01  STOCK-INWARD-FORM.
            02  PRG-TITLE PIC X(20) VALUE "       GOODS INWARD".
            02  FILLER PIC X(140).
-           02  CODE-HDNG PIC X(23) VALUE "STOCK CODE       <    >".
+           02  CODE-HDNG PIC X(27) VALUE "STOCK CODE       <        >".
            02  FILLER PIC X(57).
            02  ORDER-NO-HDNG PIC X(23) VALUE "ORDER NO       <      >".
            02  FILLER PIC X(57).
            02  DATE-HDNG PIC X(24) VALUE "DELIVERY DATE  MM/DD/YY".
            02  FILLER PIC X(56).
            02  UNITS-HDNG PIC X(23) VALUE "NO OF UNITS      <    >".
+           02  LOCATION-HDNG PIC X(23) VALUE "LOCATION         <    >".
+           02  UOM-HDNG PIC X(20) VALUE "UNIT OF MEASURE  < >".
        01  STOCK-RECEIPT REDEFINES STOCK-INWARD-FORM.
            02  FILLER PIC X(178).
-           02  SR-STOCK-CODE PIC X(4).
+           02  SR-STOCK-CODE PIC X(8).
            02  FILLER PIC X(74).
            02  SR-ORDER-NO PIC X(6).
            02  FILLER PIC X(73).
@@ -55,6 +113,12 @@
                04  SR-YY PIC 99.
            02  FILLER PIC X(75).
            02  SR-NO-OF-UNITS PIC 9(4).
+           02  FILLER PIC X(19).
+           02  SR-LOCATION PIC X(4).
+           02  FILLER PIC X(1).
+           02  FILLER PIC X(18).
+           02  SR-UOM PIC X.
+           02  FILLER PIC X(1).
        01  CONFIRM-MSG REDEFINES STOCK-INWARD-FORM.
            02  FILLER PIC X(184).
            02  CM-STOCK-DESCRIPT PIC X(20).
@@ -71,57 +135,261 @@
            02  CM-Y-OR-N PIC X.
        01  ERROR-MSG REDEFINES STOCK-INWARD-FORM.
            02 FILLER PIC X(184).
-           02 ERR-TXT PIC X(20).
+           02 ERR-TXT PIC X(22).
       /
        PROCEDURE DIVISION.
        START-PROC.
            OPEN I-O STOCK-FILE.
            OPEN OUTPUT TRANS-FILE.
+           OPEN OUTPUT REJECT-FILE.
+           OPEN INPUT PO-FILE.
+           OPEN INPUT SUPPLIER-FILE.
            DISPLAY SPACE.
-           MOVE 0 TO TRAN-NO.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT OPERATOR-ID.
+           MOVE 0 TO CF-LAST-TRAN-NO.
+           MOVE 0 TO CF-BATCH-DONE.
+           OPEN INPUT CONTROL-FILE.
+           IF CF-STATUS = "00"
+               READ CONTROL-FILE AT END MOVE 0 TO CF-LAST-TRAN-NO,
+                   CF-BATCH-DONE
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
+           MOVE CF-LAST-TRAN-NO TO TRAN-NO.
+           MOVE CF-BATCH-DONE TO BATCH-DONE.
+           DISPLAY "RUN IN SIMULATE (DRY RUN) MODE? (Y/N): ".
+           ACCEPT SIMULATE-MODE.
+           IF SIMULATE-MODE = "y" MOVE "Y" TO SIMULATE-MODE.
+           DISPLAY "ENTRY MODE - (K)EYED, (B)ATCH FILE (STOCK.BAT),".
+           DISPLAY "OR (S)CANNER: ".
+           ACCEPT ENTRY-MODE.
+           IF ENTRY-MODE = "B" OR ENTRY-MODE = "b"
+               MOVE "B" TO ENTRY-MODE
+               OPEN INPUT BATCH-FILE
+               IF BATCH-DONE NOT = 0
+                   DISPLAY "RESUMING BATCH FROM LAST CHECKPOINT"
+                   PERFORM SKIP-CHECKPOINTED-RECORD BATCH-DONE TIMES
+               END-IF
+               GO TO BATCH-GET-INPUT.
+           IF ENTRY-MODE = "S" OR ENTRY-MODE = "s"
+               MOVE "S" TO ENTRY-MODE.
            DISPLAY STOCK-INWARD-FORM.
        GET-INPUT.
+           IF ENTRY-MODE = "S" GO TO SCANNER-GET-INPUT.
            ACCEPT STOCK-RECEIPT.
            IF SR-STOCK-CODE = SPACE GO TO END-IT.
-           IF SR-NO-OF-UNITS NOT NUMERIC GO TO INVALID-ENTRY.
+           GO TO VALIDATE-RECEIPT.
+       SCANNER-GET-INPUT.
+           MOVE SPACE TO STOCK-RECEIPT.
+           DISPLAY "SCAN STOCK CODE (OR BLANK TO END): ".
+           ACCEPT SCANNED-CODE.
+           IF SCANNED-CODE = SPACE GO TO END-IT.
+           MOVE SCANNED-CODE TO SR-STOCK-CODE.
+           DISPLAY "ENTER ORDER NO: ".
+           ACCEPT SR-ORDER-NO.
+           DISPLAY "ENTER DELIVERY DATE MM/DD/YY: ".
+           ACCEPT SR-DATE.
+           DISPLAY "ENTER NO OF UNITS: ".
+           ACCEPT SR-NO-OF-UNITS.
+           DISPLAY "ENTER LOCATION: ".
+           ACCEPT SR-LOCATION.
+           DISPLAY "UNIT OF MEASURE (C)ASE OR (E)ACH: ".
+           ACCEPT SR-UOM.
+       VALIDATE-RECEIPT.
+           CALL "VALIDATE-NUMERIC-ENTRY" USING SR-NO-OF-UNITS,
+               MIN-NO-OF-UNITS, MAX-NO-OF-UNITS, ENTRY-VALID-FLAG.
+           IF ENTRY-VALID-FLAG = "N" GO TO INVALID-ENTRY.
+           IF SR-MM NOT NUMERIC OR SR-DD NOT NUMERIC
+               OR SR-YY NOT NUMERIC
+               GO TO INVALID-DATE
+           END-IF.
+           IF SR-MM < 1 OR SR-MM > 12 OR SR-DD < 1 OR SR-DD > 31
+               GO TO INVALID-DATE.
+           MOVE SR-ORDER-NO TO PO-NUMBER.
+           READ PO-FILE; INVALID GO TO INVALID-ORDER.
+           MOVE PO-SUPPLIER TO SUPPLIER-CODE.
+           READ SUPPLIER-FILE; INVALID GO TO INVALID-SUPPLIER.
            MOVE SR-STOCK-CODE TO STOCK-CODE.
-           READ STOCK-FILE; INVALID GO TO INVALID-CODE.
+           MOVE SR-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE
+               INVALID PERFORM SHOW-IO-ERROR
+                   GO TO INVALID-CODE
+           END-READ.
+           IF SUCCESSOR-CODE NOT = SPACE GO TO CODE-SUPERSEDED.
       *VALID ENTRY, CALCULATE AND DISPLAY TOTAL QUANTITY IN TO CONFIRM
-           MOVE STOCK-DESCRIPT TO CM-STOCK-DESCRIPT.
+           MOVE PRODUCT-DESC TO CM-STOCK-DESCRIPT.
            MOVE "UNIT SIZE" TO UNIT-SIZE-HDNG.
            MOVE UNIT-SIZE TO CM-UNIT-SIZE.
            MOVE "QUANTITY IN" TO QUANTITY-HDNG.
-           MOVE UNIT-SIZE TO TF-QUANTITY.
-           MULTIPLY SR-NO-OF-UNITS BY TF-QUANTITY.
+           IF SR-UOM = "E" OR SR-UOM = "e"
+               MOVE SR-NO-OF-UNITS TO TF-QUANTITY
+           ELSE
+               MOVE UNIT-SIZE TO TF-QUANTITY
+               MULTIPLY SR-NO-OF-UNITS BY TF-QUANTITY
+           END-IF.
            MOVE TF-QUANTITY TO CM-QUANTITY.
+           IF SIMULATE-MODE = "Y" GO TO SHOW-SIMULATION.
            MOVE "OK?" TO OK-HDNG.
+           DISPLAY SUPPLIER-NAME.
            DISPLAY CONFIRM-MSG.
            ACCEPT CM-Y-OR-N-MSG.
-           IF CM-Y-OR-N = "Y" PERFORM WRITE-TRANS.
-      *CLEAR INPUT DATA ON SCREEN
-           MOVE SPACE TO CONFIRM-MSG.
-           MOVE "MM/DD/YY" TO SR-DATE.
-           DISPLAY STOCK-RECEIPT.
-           DISPLAY CONFIRM-MSG.
+           IF CM-Y-OR-N = "Y"
+               PERFORM WRITE-TRANS
+           ELSE
+               PERFORM LOG-REJECT
+           END-IF.
+      *CLEAR INPUT DATA ON SCREEN (KEYED MODE ONLY)
+           IF ENTRY-MODE NOT = "B"
+               MOVE SPACE TO CONFIRM-MSG
+               MOVE "MM/DD/YY" TO SR-DATE
+               DISPLAY STOCK-RECEIPT
+               DISPLAY CONFIRM-MSG
+           END-IF.
+           GO TO NEXT-INPUT.
+       SHOW-SIMULATION.
+           COMPUTE SIM-PROJECTED-ON-HAND =
+               QUANTITY-ON-HAND + TF-QUANTITY.
+           DISPLAY SPACE.
+           DISPLAY "SIMULATED RECEIPT - NOT POSTED".
+           DISPLAY "STOCK CODE: " SR-STOCK-CODE.
+           DISPLAY "CURRENT ON HAND: " QUANTITY-ON-HAND.
+           DISPLAY "QUANTITY IN THIS RECEIPT: " TF-QUANTITY.
+           DISPLAY "PROJECTED ON HAND: " SIM-PROJECTED-ON-HAND.
+      *CLEAR INPUT DATA ON SCREEN (KEYED MODE ONLY)
+           IF ENTRY-MODE NOT = "B"
+               MOVE SPACE TO CONFIRM-MSG
+               MOVE "MM/DD/YY" TO SR-DATE
+               DISPLAY STOCK-RECEIPT
+               DISPLAY CONFIRM-MSG
+           END-IF.
+           GO TO NEXT-INPUT.
+       BATCH-GET-INPUT.
+           READ BATCH-FILE AT END GO TO END-IT.
+           MOVE BR-STOCK-CODE TO SR-STOCK-CODE.
+           MOVE BR-LOCATION TO SR-LOCATION.
+           MOVE BR-ORDER-NO TO SR-ORDER-NO.
+           MOVE BR-DATE TO SR-DATE.
+           MOVE BR-NO-OF-UNITS TO SR-NO-OF-UNITS.
+           MOVE BR-UOM TO SR-UOM.
+           GO TO VALIDATE-RECEIPT.
+       NEXT-INPUT.
+           IF ENTRY-MODE = "B"
+               ADD 1 TO BATCH-DONE
+               PERFORM WRITE-CHECKPOINT
+               GO TO BATCH-GET-INPUT
+           END-IF.
            GO TO GET-INPUT.
+       SKIP-CHECKPOINTED-RECORD.
+           READ BATCH-FILE AT END GO TO END-IT.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE TRAN-NO TO CF-LAST-TRAN-NO.
+           MOVE BATCH-DONE TO CF-BATCH-DONE.
+           WRITE CONTROL-RECORD.
+           CLOSE CONTROL-FILE.
        WRITE-TRANS.
            ADD 1 TO TRAN-NO.
            MOVE STOCK-CODE TO TF-STOCK-CODE.
+           MOVE LOCATION-CODE TO TF-LOCATION.
            MOVE SR-ORDER-NO TO TF-ORDER-NO.
-           MOVE GET-INPUT TO TF-DATE.
+           MOVE SR-DATE TO TF-DATE.
+           MOVE OPERATOR-ID TO TF-OPERATOR-ID.
            WRITE TRANS-RECORD.
+           ADD TF-QUANTITY TO QUANTITY-ON-HAND.
+           MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+           REWRITE STOCK-ITEM
+               INVALID PERFORM SHOW-IO-ERROR
+           END-REWRITE.
+       SHOW-IO-ERROR.
+           DISPLAY "STOCK FILE I/O ERROR, STATUS: " STOCK-STATUS.
+       LOG-REJECT.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "NOT OKD" TO RJ-REASON.
+           WRITE REJECT-RECORD.
        INVALID-ENTRY.
            MOVE "NO UNITS NOT NUM" TO ERR-TXT.
-           DISPLAY ERROR-MSG.
-           GO TO GET-INPUT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "BAD UNITS" TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           GO TO NEXT-INPUT.
+       INVALID-DATE.
+           MOVE "INVALID DATE" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "BAD DATE" TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           GO TO NEXT-INPUT.
        INVALID-CODE.
            MOVE "INVALID CODE" TO ERR-TXT.
-           DISPLAY ERROR-MSG.
-           GO TO GET-INPUT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "BAD CODE" TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           GO TO NEXT-INPUT.
+       CODE-SUPERSEDED.
+           MOVE "SUPERSEDED BY " TO ERR-TXT.
+           MOVE SUCCESSOR-CODE TO ERR-TXT(15:8).
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "SUPRSEDD" TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           GO TO NEXT-INPUT.
+       INVALID-ORDER.
+           MOVE "INVALID ORDER NO" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "BAD ORDER" TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           GO TO NEXT-INPUT.
+       INVALID-SUPPLIER.
+           MOVE "UNKNOWN SUPPLIER" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           MOVE SR-STOCK-CODE TO RJ-STOCK-CODE.
+           MOVE SR-LOCATION TO RJ-LOCATION.
+           MOVE SR-ORDER-NO TO RJ-ORDER-NO.
+           MOVE SR-NO-OF-UNITS TO RJ-NO-OF-UNITS.
+           MOVE SR-DATE TO RJ-DATE.
+           MOVE "BAD SUPP" TO RJ-REASON.
+           WRITE REJECT-RECORD.
+           GO TO NEXT-INPUT.
        END-IT.
            CLOSE STOCK-FILE.
            CLOSE TRANS-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE PO-FILE.
+           CLOSE SUPPLIER-FILE.
+           IF ENTRY-MODE = "B"
+               CLOSE BATCH-FILE
+               MOVE 0 TO BATCH-DONE
+           END-IF.
+           PERFORM WRITE-CHECKPOINT.
            DISPLAY SPACE.
            DISPLAY "END OF PROGRAM".
-           STOP RUN.
+           GOBACK.
 
\ No newline at end of file
