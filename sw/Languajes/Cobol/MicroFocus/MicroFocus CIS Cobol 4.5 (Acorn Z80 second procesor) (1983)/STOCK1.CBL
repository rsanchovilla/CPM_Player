@@ -11,50 +11,197 @@
 000100     SELECT STOCK-FILE ASSIGN "STOCK.IT"
 000110     ORGANIZATION INDEXED
 000120     ACCESS DYNAMIC
-000130     RECORD KEY STOCK-CODE.
+000125     RECORD KEY STOCK-KEY
+000130     FILE STATUS STOCK-STATUS.
+000132     SELECT ABANDON-FILE ASSIGN "STOCK.ABN"
+000134     ORGANIZATION SEQUENTIAL.
 000140 DATA DIVISION.
 000150 FILE SECTION.
-000160 FD  STOCK-FILE; RECORD 32.
-000170 01  STOCK-ITEM.
-000180     02  STOCK-CODE PIC X(4).
-000190     02  PRODUCT-DESC PIC X(20).
-000200     02  UNIT-SIZE PIC 9(4).
+000160 FD  STOCK-FILE; RECORD 76.
+000165     COPY "STOCKIT.CPY".
+000167 FD  ABANDON-FILE; RECORD 12.
+000168 01  ABANDON-RECORD.
+000169     02  AB-STOCK-CODE PIC X(8).
+000170     02  AB-OPERATOR-ID PIC X(4).
 000210 WORKING-STORAGE SECTION.
+000211     COPY "TERMPROF.CPY".
+000212 01  FILE-HAS-RECORDS PIC X VALUE "N".
+000213 01  OPERATOR-ID PIC X(4).
+000217 01  STOCK-STATUS PIC XX.
+000214 01  CONFIRM-ANSWER PIC X.
+000215 01  MIN-UNIT-SIZE PIC 9(4) VALUE 1.
+000216 01  MAX-UNIT-SIZE PIC 9(4) VALUE 999.
+000216 01  ENTRY-VALID-FLAG PIC X.
+000218 01  MAINT-PASSWORD PIC X(8) VALUE "STOCKMGR".
+000219 01  ENTERED-PASSWORD PIC X(8).
+000221 01  PASSWORD-TRIES PIC 9 VALUE 0.
 000220 01  SCREEN-HEADINGS.
-000230     02  ASK-CODE PIC X(21) VALUE "STOCK CODE     <    >".
+000230     02  ASK-CODE PIC X(25) VALUE "STOCK CODE     <        >".
 000240     02  FILLER PIC X(59).
 000250     02  ASK-DESC PIC X(16) VALUE "DESCRIPTION    <".
 000260     02  SI-DESC PIC X(21) VALUE "                    >".
 000270     02  FILLER PIC X(43).
 000280     02  ASK-SIZE PIC X(21) VALUE "UNIT SIZE      <    >".
+000285     02  ASK-ACTION PIC X(20) VALUE "ACTION (A/C/D/S) < >".
+000286     02  ASK-LOCATION PIC X(21) VALUE "LOCATION       <    >".
+000287     02 ASK-SUCCESSOR PIC X(25) VALUE "SUPERSEDED BY  <        >".
+000288     02  ASK-COST PIC X(22) VALUE "UNIT COST     <      >".
+000289     02  ASK-PRICE PIC X(25) VALUE "SELLING PRICE    <      >".
+000289     02  ASK-REORDER PIC X(24) VALUE "REORDER LEVEL <        >".
 000290  01  ENTER-IT REDEFINES SCREEN-HEADINGS.
 000300     02  FILLER PIC X(16).
-000310     02  CRT-STOCK-CODE PIC X(4).
+000310     02  CRT-STOCK-CODE PIC X(8).
 000320     02  FILLER PIC X(76).
 000330     02  CRT-PROD-DESC PIC X(20).
 000340     02  FILLER PIC X(60).
 000350     02  CRT-UNIT-SIZE PIC 9(4).
 000360     02  FILLER PIC X.
+000365     02  FILLER PIC X(18).
+000370     02  CRT-ACTION PIC X.
+000375     02  FILLER PIC X.
+000376     02  FILLER PIC X(16).
+000377     02  CRT-LOCATION PIC X(4).
+000378     02  FILLER PIC X.
+000379     02  FILLER PIC X(16).
+000380     02  CRT-SUCCESSOR PIC X(8).
+000381     02  FILLER PIC X.
+000382     02  FILLER PIC X(15).
+000383     02  CRT-UNIT-COST PIC 9(4)V99.
+000384     02  FILLER PIC X.
+000385     02  FILLER PIC X(18).
+000386     02  CRT-SELLING-PRICE PIC 9(4)V99.
+000387     02  FILLER PIC X.
+000387     02  FILLER PIC X(15).
+000387     02  CRT-REORDER-LEVEL PIC 9(8).
+000387     02  FILLER PIC X.
 000370 PROCEDURE DIVISION.
+000371 PASSWORD-INIT.
+000371     MOVE 0 TO PASSWORD-TRIES.
+000372 PASSWORD-CHECK.
+000373     DISPLAY SPACE.
+000374     DISPLAY "ENTER MAINTENANCE PASSWORD: ".
+000375     ACCEPT ENTERED-PASSWORD.
+000376     IF ENTERED-PASSWORD NOT = MAINT-PASSWORD
+000377         ADD 1 TO PASSWORD-TRIES
+000378         IF PASSWORD-TRIES > 2
+000379             DISPLAY "ACCESS DENIED - TOO MANY ATTEMPTS."
+000381             GOBACK
+000382         END-IF
+000383         DISPLAY "INCORRECT PASSWORD, TRY AGAIN."
+000384         GO TO PASSWORD-CHECK
+000385     END-IF.
+000386     MOVE 0 TO PASSWORD-TRIES.
 000380 SR1.
 000390     DISPLAY SPACE.
+000395     DISPLAY "ENTER OPERATOR ID: ".
+000396     ACCEPT OPERATOR-ID.
+000397     DISPLAY "ENTER X IN ACTION TO ABANDON A BAD ENTRY".
 000400     OPEN I-O STOCK-FILE.
+000401     OPEN OUTPUT ABANDON-FILE.
+000402     MOVE LOW-VALUE TO STOCK-KEY.
+000404     START STOCK-FILE KEY NOT LESS THAN STOCK-KEY
+000406         INVALID MOVE "N" TO FILE-HAS-RECORDS
+000408         NOT INVALID MOVE "Y" TO FILE-HAS-RECORDS
+000409     END-START.
+000411     IF FILE-HAS-RECORDS = "Y"
+000412         DISPLAY "STOCK.IT ALREADY CONTAINS RECORDS."
+000413         DISPLAY "CONTINUE ADDING/AMENDING STOCK? (Y/N): "
+000414         ACCEPT CONFIRM-ANSWER
+000415         IF CONFIRM-ANSWER NOT = "Y" AND CONFIRM-ANSWER NOT = "y"
+000416             GO TO END-IT
+000417         END-IF
+000418     END-IF.
 000410     DISPLAY SCREEN-HEADINGS.
 000420 NORMAL-INPUT.
 000430     MOVE SPACE TO ENTER-IT.
 000440     DISPLAY ENTER-IT.
 000450 CORRECT-ERROR.
-000460     ACCEPT ENTER-IT.
-000470     IF CRT-STOCK-CODE = SPACE GO TO END-IT.
-000480     IF CRT-UNIT-SIZE NOT NUMERIC GO TO CORRECT-ERROR.
-000490     MOVE CRT-PROD-DESC TO PRODUCT-DESC.
-000500     MOVE CRT-UNIT-SIZE TO UNIT-SIZE.
-000510     MOVE CRT-STOCK-CODE TO STOCK-CODE.
-000520     WRITE STOCK-ITEM; INVALID GO TO CORRECT-ERROR.
-000530     GO TO NORMAL-INPUT.
-000540 END-IT.
-000550     CLOSE STOCK-FILE.
-000560     DISPLAY SPACE.
-000570     DISPLAY "END OF PROGRAM".
-000580     STOP RUN.
+000452     ACCEPT ENTER-IT.
+000453     IF CRT-ACTION = "X" OR CRT-ACTION = "x"
+000455         PERFORM LOG-ABANDONED-ENTRY
+000457         GO TO NORMAL-INPUT
+000459     END-IF.
+000454     IF CRT-STOCK-CODE = SPACE GO TO END-IT.
+000456     MOVE CRT-STOCK-CODE TO STOCK-CODE.
+000458     MOVE CRT-LOCATION TO LOCATION-CODE.
+000460     IF CRT-ACTION = "D"
+000462         DELETE STOCK-FILE
+000464             INVALID PERFORM SHOW-IO-ERROR
+000466                 GO TO CORRECT-ERROR
+000468         END-DELETE
+000470         GO TO NORMAL-INPUT.
+000472     IF CRT-ACTION = "C"
+000473         CALL "VALIDATE-NUMERIC-ENTRY" USING CRT-UNIT-SIZE,
+000473             MIN-UNIT-SIZE, MAX-UNIT-SIZE, ENTRY-VALID-FLAG
+000474         IF ENTRY-VALID-FLAG = "N"
+000480             GO TO CORRECT-ERROR
+000482         END-IF
+000484         IF CRT-UNIT-COST NOT NUMERIC
+000486             OR CRT-SELLING-PRICE NOT NUMERIC
+000487             OR CRT-REORDER-LEVEL NOT NUMERIC
+000488             GO TO CORRECT-ERROR
+000490         END-IF
+000492         READ STOCK-FILE
+000494             INVALID PERFORM SHOW-IO-ERROR
+000496                 GO TO CORRECT-ERROR
+000498         END-READ
+000500         MOVE CRT-PROD-DESC TO PRODUCT-DESC
+000502         MOVE CRT-UNIT-SIZE TO UNIT-SIZE
+000504         MOVE CRT-UNIT-COST TO UNIT-COST
+000506         MOVE CRT-SELLING-PRICE TO SELLING-PRICE
+000507         MOVE CRT-REORDER-LEVEL TO REORDER-LEVEL
+000508         MOVE OPERATOR-ID TO LAST-CHANGED-BY
+000510         REWRITE STOCK-ITEM
+000512             INVALID PERFORM SHOW-IO-ERROR
+000514                 GO TO CORRECT-ERROR
+000516         END-REWRITE
+000518         GO TO NORMAL-INPUT.
+000520     IF CRT-ACTION = "S"
+000522         READ STOCK-FILE
+000524             INVALID PERFORM SHOW-IO-ERROR
+000526                 GO TO CORRECT-ERROR
+000528         END-READ
+000530         MOVE CRT-SUCCESSOR TO SUCCESSOR-CODE
+000532         MOVE OPERATOR-ID TO LAST-CHANGED-BY
+000534         REWRITE STOCK-ITEM
+000536             INVALID PERFORM SHOW-IO-ERROR
+000538                 GO TO CORRECT-ERROR
+000540         END-REWRITE
+000542         GO TO NORMAL-INPUT.
+000543     CALL "VALIDATE-NUMERIC-ENTRY" USING CRT-UNIT-SIZE,
+000543         MIN-UNIT-SIZE, MAX-UNIT-SIZE, ENTRY-VALID-FLAG.
+000544     IF ENTRY-VALID-FLAG = "N"
+000550         GO TO CORRECT-ERROR.
+000552     IF CRT-UNIT-COST NOT NUMERIC
+000554         OR CRT-SELLING-PRICE NOT NUMERIC
+000555         OR CRT-REORDER-LEVEL NOT NUMERIC
+000556         GO TO CORRECT-ERROR.
+000558     MOVE CRT-PROD-DESC TO PRODUCT-DESC.
+000560     MOVE CRT-UNIT-SIZE TO UNIT-SIZE.
+000562     MOVE CRT-UNIT-COST TO UNIT-COST.
+000564     MOVE CRT-SELLING-PRICE TO SELLING-PRICE.
+000565     MOVE CRT-REORDER-LEVEL TO REORDER-LEVEL.
+000566     MOVE 0 TO QUANTITY-ON-HAND.
+000568     MOVE SPACE TO SUCCESSOR-CODE.
+000570     MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+000572     WRITE STOCK-ITEM
+000574         INVALID PERFORM SHOW-IO-ERROR
+000576             GO TO CORRECT-ERROR
+000578     END-WRITE.
+000580     GO TO NORMAL-INPUT.
+000582 SHOW-IO-ERROR.
+000584     DISPLAY TERM-HIGHLIGHT-ON "STOCK FILE I/O ERROR, STATUS: "
+000585         STOCK-STATUS TERM-HIGHLIGHT-OFF.
+000586 LOG-ABANDONED-ENTRY.
+000587     MOVE CRT-STOCK-CODE TO AB-STOCK-CODE.
+000587     MOVE OPERATOR-ID TO AB-OPERATOR-ID.
+000587     WRITE ABANDON-RECORD.
+000587     DISPLAY TERM-HIGHLIGHT-ON "ENTRY ABANDONED, STOCK CODE: "
+000587         CRT-STOCK-CODE TERM-HIGHLIGHT-OFF.
+000588 END-IT.
+000589     CLOSE STOCK-FILE.
+000589     CLOSE ABANDON-FILE.
+000590     DISPLAY SPACE.
+000592     DISPLAY "END OF PROGRAM".
+000594     GOBACK.
 
\ No newline at end of file
