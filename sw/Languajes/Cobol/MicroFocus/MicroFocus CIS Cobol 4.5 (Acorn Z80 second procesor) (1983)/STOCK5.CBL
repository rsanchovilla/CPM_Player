@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-RECONCILE.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN "STOCK.IT"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY STOCK-KEY.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRS"
+           ORGANIZATION SEQUENTIAL.
+           SELECT ISSUE-FILE
+           ASSIGN "STOCK.TRO"
+           ORGANIZATION SEQUENTIAL.
+           SELECT TRANSFER-FILE
+           ASSIGN "STOCK.TRF"
+           ORGANIZATION SEQUENTIAL.
+           SELECT ADJUST-FILE
+           ASSIGN "STOCK.ADJ"
+           ORGANIZATION SEQUENTIAL.
+           SELECT PRINT-FILE
+           ASSIGN "STOCK.REC"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  TRANS-FILE; RECORD 42.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-ORDER-NO PIC X(6).
+           02  TF-DATE PIC X(8).
+           02  TF-OPERATOR-ID PIC X(4).
+       FD  ISSUE-FILE; RECORD 38.
+       01  ISSUE-RECORD.
+           02  ISS-TRAN-NO PIC 9(4).
+           02  ISS-STOCK-CODE PIC X(8).
+           02  ISS-LOCATION PIC X(4).
+           02  ISS-QUANTITY PIC 9(8).
+           02  ISS-ISSUE-NO PIC X(6).
+           02  ISS-DATE PIC X(8).
+       FD  TRANSFER-FILE; RECORD 40.
+       01  TRANSFER-RECORD.
+           02  XF-TRAN-NO PIC 9(4).
+           02  XF-STOCK-CODE PIC X(8).
+           02  XF-FROM-LOCATION PIC X(4).
+           02  XF-TO-LOCATION PIC X(4).
+           02  XF-QUANTITY PIC 9(8).
+           02  XF-DATE PIC X(8).
+           02  XF-OPERATOR-ID PIC X(4).
+       FD  ADJUST-FILE; RECORD 40.
+       01  ADJUST-RECORD.
+           02  AJ-STOCK-CODE PIC X(8).
+           02  AJ-LOCATION PIC X(4).
+           02  AJ-PREV-ON-HAND PIC 9(8).
+           02  AJ-COUNTED-QTY PIC 9(8).
+           02  AJ-VARIANCE PIC S9(8).
+           02  AJ-OPERATOR-ID PIC X(4).
+       FD  PRINT-FILE; RECORD 80.
+       01  PRINT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  MORE-RECORDS PIC X VALUE "Y".
+       01  TRAN-TOTAL PIC S9(8).
+       01  ISSUE-TOTAL PIC S9(8).
+       01  TRANSFER-NET PIC S9(8).
+       01  ADJUST-TOTAL PIC S9(8).
+       01  NET-RECEIPTS PIC S9(8).
+       01  VARIANCE PIC S9(8).
+       01  HEADING-1.
+           02  FILLER PIC X(37) VALUE
+               "STOCK.TRS TO STOCK.IT RECONCILIATION".
+       01  HEADING-2.
+           02  FILLER PIC X(8)  VALUE "CODE".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(4)  VALUE "LOC.".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(10) VALUE "ON HAND".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(10) VALUE "NET TOTAL".
+           02  FILLER PIC X(4)  VALUE SPACE.
+           02  FILLER PIC X(10) VALUE "VARIANCE".
+       01  DETAIL-LINE.
+           02  DL-STOCK-CODE PIC X(8).
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-LOCATION-CODE PIC X(4).
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-QUANTITY-ON-HAND PIC ZZZZZZZ9.
+           02  FILLER PIC X(6) VALUE SPACE.
+           02  DL-TRAN-TOTAL PIC -ZZZZZZ9.
+           02  FILLER PIC X(4) VALUE SPACE.
+           02  DL-VARIANCE PIC -ZZZZZZ9.
+           02  FILLER PIC X VALUE SPACE.
+           02  DL-FLAG PIC X(20).
+       01  SUMMARY-LINE.
+           02  FILLER PIC X(20) VALUE "ITEMS OUT OF BALANCE".
+           02  SL-COUNT PIC ZZZ9.
+       01  ITEM-COUNT PIC 9(4) VALUE 0.
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           OPEN INPUT STOCK-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE HEADING-1 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE HEADING-2 TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE LOW-VALUE TO STOCK-KEY.
+           START STOCK-FILE KEY NOT LESS THAN STOCK-KEY
+               INVALID MOVE "N" TO MORE-RECORDS.
+       READ-LOOP.
+           IF MORE-RECORDS = "N" GO TO END-IT.
+           READ STOCK-FILE NEXT RECORD
+               AT END MOVE "N" TO MORE-RECORDS
+               GO TO READ-LOOP.
+           PERFORM RECONCILE-ITEM THRU SCAN-DONE.
+           GO TO READ-LOOP.
+      *EVERY POSTING THAT CAN CHANGE QUANTITY-ON-HAND IS NETTED HERE -
+      *RECEIPTS AND ISSUES (STOCK.TRS/STOCK.TRO), INTER-LOCATION
+      *TRANSFERS (STOCK.TRF), AND PHYSICAL-COUNT ADJUSTMENTS
+      *(STOCK.ADJ, WHOSE AJ-VARIANCE IS ITSELF THE EXACT DELTA A
+      *COUNT APPLIED TO ON-HAND) - SO A LEGITIMATELY COUNTED OR
+      *TRANSFERRED ITEM NETS BACK TO ZERO VARIANCE INSTEAD OF BEING
+      *PERMANENTLY FLAGGED OUT OF BALANCE.
+       RECONCILE-ITEM.
+           MOVE 0 TO TRAN-TOTAL.
+           MOVE 0 TO ISSUE-TOTAL.
+           MOVE 0 TO TRANSFER-NET.
+           MOVE 0 TO ADJUST-TOTAL.
+           OPEN INPUT TRANS-FILE.
+       SCAN-TRANS.
+           READ TRANS-FILE AT END GO TO SCAN-TRANS-DONE.
+           IF TF-STOCK-CODE = STOCK-CODE AND TF-LOCATION = LOCATION-CODE
+               ADD TF-QUANTITY TO TRAN-TOTAL
+           END-IF.
+           GO TO SCAN-TRANS.
+       SCAN-TRANS-DONE.
+           CLOSE TRANS-FILE.
+           OPEN INPUT ISSUE-FILE.
+       SCAN-ISSUES.
+           READ ISSUE-FILE AT END GO TO SCAN-ISSUES-DONE.
+           IF ISS-STOCK-CODE = STOCK-CODE
+               AND ISS-LOCATION = LOCATION-CODE
+               ADD ISS-QUANTITY TO ISSUE-TOTAL
+           END-IF.
+           GO TO SCAN-ISSUES.
+       SCAN-ISSUES-DONE.
+           CLOSE ISSUE-FILE.
+           OPEN INPUT TRANSFER-FILE.
+       SCAN-TRANSFERS.
+           READ TRANSFER-FILE AT END GO TO SCAN-TRANSFERS-DONE.
+           IF XF-STOCK-CODE = STOCK-CODE
+               IF XF-TO-LOCATION = LOCATION-CODE
+                   ADD XF-QUANTITY TO TRANSFER-NET
+               END-IF
+               IF XF-FROM-LOCATION = LOCATION-CODE
+                   SUBTRACT XF-QUANTITY FROM TRANSFER-NET
+               END-IF
+           END-IF.
+           GO TO SCAN-TRANSFERS.
+       SCAN-TRANSFERS-DONE.
+           CLOSE TRANSFER-FILE.
+           OPEN INPUT ADJUST-FILE.
+       SCAN-ADJUSTMENTS.
+           READ ADJUST-FILE AT END GO TO SCAN-DONE.
+           IF AJ-STOCK-CODE = STOCK-CODE AND AJ-LOCATION = LOCATION-CODE
+               ADD AJ-VARIANCE TO ADJUST-TOTAL
+           END-IF.
+           GO TO SCAN-ADJUSTMENTS.
+       SCAN-DONE.
+           CLOSE ADJUST-FILE.
+           SUBTRACT ISSUE-TOTAL FROM TRAN-TOTAL GIVING NET-RECEIPTS.
+           ADD TRANSFER-NET TO NET-RECEIPTS.
+           ADD ADJUST-TOTAL TO NET-RECEIPTS.
+           SUBTRACT NET-RECEIPTS FROM QUANTITY-ON-HAND GIVING VARIANCE.
+           MOVE STOCK-CODE TO DL-STOCK-CODE.
+           MOVE LOCATION-CODE TO DL-LOCATION-CODE.
+           MOVE QUANTITY-ON-HAND TO DL-QUANTITY-ON-HAND.
+           MOVE NET-RECEIPTS TO DL-TRAN-TOTAL.
+           MOVE VARIANCE TO DL-VARIANCE.
+           IF VARIANCE NOT = 0
+               MOVE "** OUT OF BALANCE **" TO DL-FLAG
+               ADD 1 TO ITEM-COUNT
+           ELSE
+               MOVE SPACE TO DL-FLAG
+           END-IF.
+           MOVE DETAIL-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY DETAIL-LINE.
+       END-IT.
+           MOVE ITEM-COUNT TO SL-COUNT.
+           MOVE SPACE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE SUMMARY-LINE TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           DISPLAY SUMMARY-LINE.
+           CLOSE STOCK-FILE.
+           CLOSE PRINT-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
