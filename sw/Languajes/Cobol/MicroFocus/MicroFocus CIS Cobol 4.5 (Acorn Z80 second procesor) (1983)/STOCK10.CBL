@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP-RESTORE-UTILITY.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN "STOCK.IT"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY STOCK-KEY
+           FILE STATUS STOCK-STATUS.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRS"
+           ORGANIZATION SEQUENTIAL.
+           SELECT STOCK-BACKUP-FILE
+           ASSIGN "STOCK.ITB"
+           ORGANIZATION SEQUENTIAL.
+           SELECT TRANS-BACKUP-FILE
+           ASSIGN "STOCK.TRB"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  TRANS-FILE; RECORD 42.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-ORDER-NO PIC X(6).
+           02  TF-DATE PIC X(8).
+           02  TF-OPERATOR-ID PIC X(4).
+       FD  STOCK-BACKUP-FILE; RECORD 76.
+       01  STOCK-BACKUP-RECORD PIC X(76).
+       FD  TRANS-BACKUP-FILE; RECORD 42.
+       01  TRANS-BACKUP-RECORD PIC X(42).
+       WORKING-STORAGE SECTION.
+       01  STOCK-STATUS PIC XX.
+       01  ACTION-CHOICE PIC X.
+       01  EOF-FLAG PIC X.
+       01  MATCH-COUNT PIC 9(6) VALUE 0.
+       01  MISMATCH-COUNT PIC 9(6) VALUE 0.
+       01  STOCK-VERIFY-MSG.
+           02  FILLER PIC X(20) VALUE "STOCK.IT VERIFY - M".
+           02  FILLER PIC X(8)  VALUE "ATCHED: ".
+           02  SV-MATCH PIC ZZZZZ9.
+           02  FILLER PIC X(14) VALUE "  MISMATCHED: ".
+           02  SV-MISMATCH PIC ZZZZZ9.
+       01  TRANS-VERIFY-MSG.
+           02  FILLER PIC X(20) VALUE "STOCK.TRS VERIFY - "
+           .
+           02  FILLER PIC X(9)  VALUE "MATCHED: ".
+           02  TV-MATCH PIC ZZZZZ9.
+           02  FILLER PIC X(14) VALUE "  MISMATCHED: ".
+           02  TV-MISMATCH PIC ZZZZZ9.
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           DISPLAY SPACE.
+           DISPLAY "STOCK BACKUP/RESTORE UTILITY".
+           DISPLAY "(B)ACKUP OR (R)ESTORE: ".
+           ACCEPT ACTION-CHOICE.
+           IF ACTION-CHOICE = "B" OR ACTION-CHOICE = "b"
+               GO TO DO-BACKUP.
+           IF ACTION-CHOICE = "R" OR ACTION-CHOICE = "r"
+               GO TO DO-RESTORE.
+           DISPLAY "INVALID CHOICE.".
+           GO TO END-IT.
+       DO-BACKUP.
+           PERFORM COPY-STOCK-TO-BACKUP.
+           PERFORM COPY-TRANS-TO-BACKUP.
+           PERFORM VERIFY-STOCK-BACKUP.
+           PERFORM VERIFY-TRANS-BACKUP.
+           DISPLAY STOCK-VERIFY-MSG.
+           GO TO END-IT.
+       DO-RESTORE.
+           PERFORM RESTORE-STOCK-FROM-BACKUP.
+           PERFORM RESTORE-TRANS-FROM-BACKUP.
+           DISPLAY "RESTORE COMPLETE.".
+           GO TO END-IT.
+       COPY-STOCK-TO-BACKUP.
+           MOVE "N" TO EOF-FLAG.
+           OPEN INPUT STOCK-FILE.
+           OPEN OUTPUT STOCK-BACKUP-FILE.
+           MOVE LOW-VALUE TO STOCK-KEY.
+           START STOCK-FILE KEY NOT LESS THAN STOCK-KEY
+               INVALID MOVE "Y" TO EOF-FLAG
+           END-START.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STOCK-FILE NEXT RECORD
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE STOCK-ITEM TO STOCK-BACKUP-RECORD
+                       WRITE STOCK-BACKUP-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE STOCK-FILE.
+           CLOSE STOCK-BACKUP-FILE.
+       COPY-TRANS-TO-BACKUP.
+           MOVE "N" TO EOF-FLAG.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT TRANS-BACKUP-FILE.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TRANS-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE TRANS-RECORD TO TRANS-BACKUP-RECORD
+                       WRITE TRANS-BACKUP-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           CLOSE TRANS-BACKUP-FILE.
+       VERIFY-STOCK-BACKUP.
+           MOVE "N" TO EOF-FLAG.
+           MOVE 0 TO MATCH-COUNT.
+           MOVE 0 TO MISMATCH-COUNT.
+           OPEN INPUT STOCK-FILE.
+           OPEN INPUT STOCK-BACKUP-FILE.
+           MOVE LOW-VALUE TO STOCK-KEY.
+           START STOCK-FILE KEY NOT LESS THAN STOCK-KEY
+               INVALID MOVE "Y" TO EOF-FLAG
+           END-START.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STOCK-FILE NEXT RECORD
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       READ STOCK-BACKUP-FILE
+                           AT END ADD 1 TO MISMATCH-COUNT
+                           NOT AT END
+                               IF STOCK-BACKUP-RECORD = STOCK-ITEM
+                                   ADD 1 TO MATCH-COUNT
+                               ELSE
+                                   ADD 1 TO MISMATCH-COUNT
+                               END-IF
+                       END-READ
+               END-READ
+           END-PERFORM.
+           CLOSE STOCK-FILE.
+           CLOSE STOCK-BACKUP-FILE.
+           MOVE MATCH-COUNT TO SV-MATCH.
+           MOVE MISMATCH-COUNT TO SV-MISMATCH.
+       VERIFY-TRANS-BACKUP.
+           MOVE "N" TO EOF-FLAG.
+           MOVE 0 TO MATCH-COUNT.
+           MOVE 0 TO MISMATCH-COUNT.
+           OPEN INPUT TRANS-FILE.
+           OPEN INPUT TRANS-BACKUP-FILE.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TRANS-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       READ TRANS-BACKUP-FILE
+                           AT END ADD 1 TO MISMATCH-COUNT
+                           NOT AT END
+                               IF TRANS-BACKUP-RECORD = TRANS-RECORD
+                                   ADD 1 TO MATCH-COUNT
+                               ELSE
+                                   ADD 1 TO MISMATCH-COUNT
+                               END-IF
+                       END-READ
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-FILE.
+           CLOSE TRANS-BACKUP-FILE.
+           MOVE MATCH-COUNT TO TV-MATCH.
+           MOVE MISMATCH-COUNT TO TV-MISMATCH.
+           DISPLAY TRANS-VERIFY-MSG.
+       RESTORE-STOCK-FROM-BACKUP.
+           MOVE "N" TO EOF-FLAG.
+           OPEN INPUT STOCK-BACKUP-FILE.
+           OPEN OUTPUT STOCK-FILE.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ STOCK-BACKUP-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE STOCK-BACKUP-RECORD TO STOCK-ITEM
+                       WRITE STOCK-ITEM
+                           INVALID PERFORM SHOW-IO-ERROR
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+           CLOSE STOCK-BACKUP-FILE.
+           CLOSE STOCK-FILE.
+       RESTORE-TRANS-FROM-BACKUP.
+           MOVE "N" TO EOF-FLAG.
+           OPEN INPUT TRANS-BACKUP-FILE.
+           OPEN OUTPUT TRANS-FILE.
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ TRANS-BACKUP-FILE
+                   AT END MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       MOVE TRANS-BACKUP-RECORD TO TRANS-RECORD
+                       WRITE TRANS-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE TRANS-BACKUP-FILE.
+           CLOSE TRANS-FILE.
+       SHOW-IO-ERROR.
+           DISPLAY "STOCK FILE I/O ERROR, STATUS: " STOCK-STATUS.
+       END-IT.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
