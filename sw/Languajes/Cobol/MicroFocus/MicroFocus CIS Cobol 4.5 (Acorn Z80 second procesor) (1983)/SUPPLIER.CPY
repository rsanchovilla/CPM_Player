@@ -0,0 +1,12 @@
+      *THE SUPPLIER MASTER RECORD LAYOUT, KEYED ON SUPPLIER-CODE AND
+      *LINKED TO GOODS-IN'S ORDER NUMBERS VIA PO-FILE'S PO-SUPPLIER
+      *FIELD, SO EACH ORDER'S SUPPLIER CODE CAN BE VALIDATED AGAINST
+      *A REAL SUPPLIER THE SAME WAY STOCK CODES ARE VALIDATED AGAINST
+      *STOCK-FILE.
+       01  SUPPLIER-RECORD.
+           02  SUPPLIER-CODE PIC X(4).
+           02  SUPPLIER-NAME PIC X(30).
+           02  SUPPLIER-ADDRESS PIC X(30).
+           02  SUPPLIER-CITY PIC X(15).
+           02  SUPPLIER-STATE PIC X(5).
+           02  SUPPLIER-ZIP PIC X(5).
