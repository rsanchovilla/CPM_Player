@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-COUNT.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN "STOCK.IT"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY STOCK-KEY.
+           SELECT ADJUST-FILE
+           ASSIGN "STOCK.ADJ"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  ADJUST-FILE; RECORD 40.
+       01  ADJUST-RECORD.
+           02  AJ-STOCK-CODE PIC X(8).
+           02  AJ-LOCATION PIC X(4).
+           02  AJ-PREV-ON-HAND PIC 9(8).
+           02  AJ-COUNTED-QTY PIC 9(8).
+           02  AJ-VARIANCE PIC S9(8).
+           02  AJ-OPERATOR-ID PIC X(4).
+       WORKING-STORAGE SECTION.
+       COPY "TERMPROF.CPY".
+       01  OPERATOR-ID PIC X(4).
+       01  PREV-ON-HAND PIC 9(8).
+       01  VARIANCE PIC S9(8).
+       01  STOCK-COUNT-FORM.
+           02  PRG-TITLE PIC X(20) VALUE "   PHYSICAL COUNT   ".
+           02  FILLER PIC X(140).
+           02  CODE-HDNG PIC X(27) VALUE
+               "STOCK CODE       <        >".
+           02  FILLER PIC X(57).
+           02  COUNT-HDNG PIC X(28) VALUE
+               "COUNTED QUANTITY  <        >".
+           02  FILLER PIC X(56).
+           02  LOCATION-HDNG PIC X(23) VALUE "LOCATION         <    >".
+       01  STOCK-COUNT-ENTRY REDEFINES STOCK-COUNT-FORM.
+           02  FILLER PIC X(178).
+           02  SC-STOCK-CODE PIC X(8).
+           02  FILLER PIC X(77).
+           02  SC-COUNTED-QTY PIC 9(8).
+           02  FILLER PIC X(75).
+           02  SC-LOCATION PIC X(4).
+           02  FILLER PIC X(1).
+       01  CONFIRM-MSG REDEFINES STOCK-COUNT-FORM.
+           02  FILLER PIC X(184).
+           02  CM-STOCK-DESCRIPT PIC X(20).
+           02  FILLER PIC X(45).
+           02  ON-HAND-HDNG PIC X(18).
+           02  CM-ON-HAND PIC 9(8).
+           02  FILLER PIC X(35).
+           02  VARIANCE-HDNG PIC X(14).
+           02  CM-VARIANCE PIC -9(8).
+           02  FILLER PIC X(13).
+           02  OK-HDNG PIC X(5).
+       01 CM-Y-OR-N-MSG REDEFINES STOCK-COUNT-FORM.
+           02  FILLER PIC X(350).
+           02  CM-Y-OR-N PIC X.
+       01  ERROR-MSG REDEFINES STOCK-COUNT-FORM.
+           02 FILLER PIC X(184).
+           02 ERR-TXT PIC X(20).
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           OPEN I-O STOCK-FILE.
+           OPEN OUTPUT ADJUST-FILE.
+           DISPLAY SPACE.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT OPERATOR-ID.
+           DISPLAY STOCK-COUNT-FORM.
+       GET-INPUT.
+           ACCEPT STOCK-COUNT-ENTRY.
+           IF SC-STOCK-CODE = SPACE GO TO END-IT.
+           IF SC-COUNTED-QTY NOT NUMERIC GO TO INVALID-ENTRY.
+           MOVE SC-STOCK-CODE TO STOCK-CODE.
+           MOVE SC-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-CODE.
+      *VALID ENTRY, WORK OUT AND DISPLAY THE VARIANCE TO CONFIRM
+           MOVE PRODUCT-DESC TO CM-STOCK-DESCRIPT.
+           MOVE "ON HAND" TO ON-HAND-HDNG.
+           MOVE QUANTITY-ON-HAND TO CM-ON-HAND.
+           MOVE QUANTITY-ON-HAND TO PREV-ON-HAND.
+           SUBTRACT QUANTITY-ON-HAND FROM SC-COUNTED-QTY
+               GIVING VARIANCE.
+           MOVE "VARIANCE" TO VARIANCE-HDNG.
+           MOVE VARIANCE TO CM-VARIANCE.
+           MOVE "OK?" TO OK-HDNG.
+           DISPLAY CONFIRM-MSG.
+           ACCEPT CM-Y-OR-N-MSG.
+           IF CM-Y-OR-N = "Y" PERFORM POST-ADJUSTMENT.
+      *CLEAR INPUT DATA ON SCREEN
+           MOVE SPACE TO CONFIRM-MSG.
+           DISPLAY STOCK-COUNT-ENTRY.
+           DISPLAY CONFIRM-MSG.
+           GO TO GET-INPUT.
+       POST-ADJUSTMENT.
+           MOVE STOCK-CODE TO AJ-STOCK-CODE.
+           MOVE LOCATION-CODE TO AJ-LOCATION.
+           MOVE PREV-ON-HAND TO AJ-PREV-ON-HAND.
+           MOVE SC-COUNTED-QTY TO AJ-COUNTED-QTY.
+           MOVE VARIANCE TO AJ-VARIANCE.
+           MOVE OPERATOR-ID TO AJ-OPERATOR-ID.
+           WRITE ADJUST-RECORD.
+           MOVE SC-COUNTED-QTY TO QUANTITY-ON-HAND.
+           MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+           REWRITE STOCK-ITEM.
+       INVALID-ENTRY.
+           MOVE "QTY NOT NUMERIC" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       INVALID-CODE.
+           MOVE "INVALID CODE" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       END-IT.
+           CLOSE STOCK-FILE.
+           CLOSE ADJUST-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
