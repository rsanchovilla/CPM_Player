@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOODS-OUT.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-FILE ASSIGN "STOCK.IT"
+           ORGANIZATION INDEXED
+           ACCESS DYNAMIC
+           RECORD KEY STOCK-KEY.
+           SELECT TRANS-FILE
+           ASSIGN "STOCK.TRO"
+           ORGANIZATION SEQUENTIAL.
+           SELECT ALERT-FILE
+           ASSIGN "STOCK.ALR"
+           ORGANIZATION SEQUENTIAL.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STOCK-FILE; RECORD 76.
+           COPY "STOCKIT.CPY".
+       FD  TRANS-FILE; RECORD 38.
+       01  TRANS-RECORD.
+           02  TRAN-NO PIC 9(4).
+           02  TF-STOCK-CODE PIC X(8).
+           02  TF-LOCATION PIC X(4).
+           02  TF-QUANTITY PIC 9(8).
+           02  TF-ISSUE-NO PIC X(6).
+           02  TF-DATE PIC X(8).
+       FD  ALERT-FILE; RECORD 36.
+       01  ALERT-RECORD.
+           02  AL-STOCK-CODE PIC X(8).
+           02  AL-LOCATION PIC X(4).
+           02  AL-QUANTITY-ON-HAND PIC 9(8).
+           02  AL-REORDER-LEVEL PIC 9(8).
+           02  AL-DATE PIC X(8).
+       WORKING-STORAGE SECTION.
+       COPY "TERMPROF.CPY".
+       01  OPERATOR-ID PIC X(4).
+       01  STOCK-OUTWARD-FORM.
+           02  PRG-TITLE PIC X(20) VALUE "       GOODS OUTWARD".
+           02  FILLER PIC X(140).
+           02  CODE-HDNG PIC X(27) VALUE "STOCK CODE       <        >".
+           02  FILLER PIC X(57).
+           02  ISSUE-NO-HDNG PIC X(23) VALUE "ISSUE NO       <      >".
+           02  FILLER PIC X(57).
+           02  DATE-HDNG PIC X(24) VALUE "ISSUE DATE     MM/DD/YY".
+           02  FILLER PIC X(56).
+           02  UNITS-HDNG PIC X(23) VALUE "NO OF UNITS      <    >".
+           02  LOCATION-HDNG PIC X(23) VALUE "LOCATION         <    >".
+           02  UOM-HDNG PIC X(20) VALUE "UNIT OF MEASURE  < >".
+       01  STOCK-ISSUE REDEFINES STOCK-OUTWARD-FORM.
+           02  FILLER PIC X(178).
+           02  SI-STOCK-CODE PIC X(8).
+           02  FILLER PIC X(74).
+           02  SI-ISSUE-NO PIC X(6).
+           02  FILLER PIC X(73).
+           02  SI-DATE.
+               04  SI-MM PIC 99.
+               04  FILLER PIC X.
+               04  SI-DD PIC 99.
+               04  FILLER PIC X.
+               04  SI-YY PIC 99.
+           02  FILLER PIC X(75).
+           02  SI-NO-OF-UNITS PIC 9(4).
+           02  FILLER PIC X(19).
+           02  SI-LOCATION PIC X(4).
+           02  FILLER PIC X(1).
+           02  FILLER PIC X(18).
+           02  SI-UOM PIC X.
+           02  FILLER PIC X(1).
+       01  CONFIRM-MSG REDEFINES STOCK-OUTWARD-FORM.
+           02  FILLER PIC X(184).
+           02  CM-STOCK-DESCRIPT PIC X(20).
+           02  FILLER PIC X(356).
+           02  UNIT-SIZE-HDNG PIC X(18).
+           02  CM-UNIT-SIZE PIC 9(4).
+           02  FILLER PIC X(58).
+           02  QUANTITY-HDNG PIC X(14).
+           02  CM-QUANTITY PIC 9(8).
+           02  FILLER PIC X(58).
+           02  OK-HDNG PIC X(5).
+       01 CM-Y-OR-N-MSG REDEFINES STOCK-OUTWARD-FORM.
+           02  FILLER PIC X(724).
+           02  CM-Y-OR-N PIC X.
+       01  ERROR-MSG REDEFINES STOCK-OUTWARD-FORM.
+           02 FILLER PIC X(184).
+           02 ERR-TXT PIC X(20).
+      /
+       PROCEDURE DIVISION.
+       START-PROC.
+           OPEN I-O STOCK-FILE.
+           OPEN OUTPUT TRANS-FILE.
+           OPEN OUTPUT ALERT-FILE.
+           DISPLAY SPACE.
+           DISPLAY "ENTER OPERATOR ID: ".
+           ACCEPT OPERATOR-ID.
+           MOVE 0 TO TRAN-NO.
+           DISPLAY STOCK-OUTWARD-FORM.
+       GET-INPUT.
+           ACCEPT STOCK-ISSUE.
+           IF SI-STOCK-CODE = SPACE GO TO END-IT.
+           IF SI-NO-OF-UNITS NOT NUMERIC GO TO INVALID-ENTRY.
+           MOVE SI-STOCK-CODE TO STOCK-CODE.
+           MOVE SI-LOCATION TO LOCATION-CODE.
+           READ STOCK-FILE; INVALID GO TO INVALID-CODE.
+      *VALID ENTRY, CALCULATE AND DISPLAY TOTAL QUANTITY OUT TO CONFIRM
+           MOVE PRODUCT-DESC TO CM-STOCK-DESCRIPT.
+           MOVE "UNIT SIZE" TO UNIT-SIZE-HDNG.
+           MOVE UNIT-SIZE TO CM-UNIT-SIZE.
+           MOVE "QUANTITY OUT" TO QUANTITY-HDNG.
+           IF SI-UOM = "E" OR SI-UOM = "e"
+               MOVE SI-NO-OF-UNITS TO TF-QUANTITY
+           ELSE
+               MOVE UNIT-SIZE TO TF-QUANTITY
+               MULTIPLY SI-NO-OF-UNITS BY TF-QUANTITY
+           END-IF.
+           IF TF-QUANTITY > QUANTITY-ON-HAND
+               MOVE "INSUFFICIENT STOCK" TO ERR-TXT
+               DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF
+               GO TO GET-INPUT.
+           MOVE TF-QUANTITY TO CM-QUANTITY.
+           MOVE "OK?" TO OK-HDNG.
+           DISPLAY CONFIRM-MSG.
+           ACCEPT CM-Y-OR-N-MSG.
+           IF CM-Y-OR-N = "Y" PERFORM WRITE-TRANS.
+      *CLEAR INPUT DATA ON SCREEN
+           MOVE SPACE TO CONFIRM-MSG.
+           MOVE "MM/DD/YY" TO SI-DATE.
+           DISPLAY STOCK-ISSUE.
+           DISPLAY CONFIRM-MSG.
+           GO TO GET-INPUT.
+       WRITE-TRANS.
+           ADD 1 TO TRAN-NO.
+           MOVE STOCK-CODE TO TF-STOCK-CODE.
+           MOVE LOCATION-CODE TO TF-LOCATION.
+           MOVE SI-ISSUE-NO TO TF-ISSUE-NO.
+           MOVE SI-DATE TO TF-DATE.
+           WRITE TRANS-RECORD.
+           SUBTRACT TF-QUANTITY FROM QUANTITY-ON-HAND.
+           MOVE OPERATOR-ID TO LAST-CHANGED-BY.
+           REWRITE STOCK-ITEM.
+           IF QUANTITY-ON-HAND < REORDER-LEVEL
+               PERFORM WRITE-LOW-STOCK-ALERT
+           END-IF.
+       WRITE-LOW-STOCK-ALERT.
+           MOVE STOCK-CODE TO AL-STOCK-CODE.
+           MOVE LOCATION-CODE TO AL-LOCATION.
+           MOVE QUANTITY-ON-HAND TO AL-QUANTITY-ON-HAND.
+           MOVE REORDER-LEVEL TO AL-REORDER-LEVEL.
+           MOVE SI-DATE TO AL-DATE.
+           WRITE ALERT-RECORD.
+       INVALID-ENTRY.
+           MOVE "NO UNITS NOT NUM" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       INVALID-CODE.
+           MOVE "INVALID CODE" TO ERR-TXT.
+           DISPLAY TERM-HIGHLIGHT-ON ERROR-MSG TERM-HIGHLIGHT-OFF.
+           GO TO GET-INPUT.
+       END-IT.
+           CLOSE STOCK-FILE.
+           CLOSE TRANS-FILE.
+           CLOSE ALERT-FILE.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           GOBACK.
