@@ -0,0 +1,20 @@
+      *THE STOCK MASTER RECORD LAYOUT, SHARED BY STOCK-FILE-SET-UP,
+      *GOODS-IN AND GOODS-OUT SO THE FIELD NAMES CAN'T DRIFT APART.
+      *STOCK-KEY IS THE RECORD KEY SO ON-HAND QUANTITY IS TRACKED PER
+      *STOCK-CODE/LOCATION-CODE BIN RATHER THAN PER STOCK-CODE ALONE.
+      *THE FIRST TWO CHARACTERS OF STOCK-CODE ARE THE CATEGORY PREFIX
+      *SO THE REPORT PROGRAMS CAN SUBTOTAL BY CATEGORY.
+      *SUCCESSOR-CODE IS SET WHEN A STOCK CODE IS DISCONTINUED SO
+      *GOODS-IN CAN TELL THE OPERATOR WHAT REPLACED IT.
+       01  STOCK-ITEM.
+           02  STOCK-KEY.
+               03  STOCK-CODE PIC X(8).
+               03  LOCATION-CODE PIC X(4).
+           02  PRODUCT-DESC PIC X(20).
+           02  UNIT-SIZE PIC 9(4).
+           02  QUANTITY-ON-HAND PIC 9(8).
+           02  REORDER-LEVEL PIC 9(8).
+           02  SUCCESSOR-CODE PIC X(8).
+           02  UNIT-COST PIC 9(4)V99.
+           02  SELLING-PRICE PIC 9(4)V99.
+           02  LAST-CHANGED-BY PIC X(4).
