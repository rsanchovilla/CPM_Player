@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STOCK-MENU.
+       AUTHOR. MICRO FOCUS LTD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.
+       OBJECT-COMPUTER.
+       SPECIAL-NAMES. CONSOLE IS CRT.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  MENU-CHOICE PIC X.
+       PROCEDURE DIVISION.
+       SHOW-MENU.
+           DISPLAY SPACE.
+           DISPLAY "STOCK CONTROL SYSTEM".
+           DISPLAY "1 - STOCK FILE SET-UP".
+           DISPLAY "2 - GOODS IN".
+           DISPLAY "3 - GOODS OUT".
+           DISPLAY "4 - STOCK LISTING/REORDER REPORT".
+           DISPLAY "5 - STOCK RECONCILIATION".
+           DISPLAY "6 - PHYSICAL STOCK COUNT".
+           DISPLAY "7 - DAILY GOODS-RECEIVED SUMMARY".
+           DISPLAY "8 - ARCHIVE OLD TRANSACTIONS".
+           DISPLAY "9 - BACKUP/RESTORE UTILITY".
+           DISPLAY "T - STOCK TRANSFER (LOCATION TO LOCATION)".
+           DISPLAY "C - TRANSACTION NO. CONTROL CHECK (END OF DAY)".
+           DISPLAY "S - SELF TEST (MACHINE HEALTH CHECK)".
+           DISPLAY "0 - EXIT".
+           DISPLAY "ENTER YOUR CHOICE: ".
+           ACCEPT MENU-CHOICE.
+           IF MENU-CHOICE = "1" CALL "STOCK-FILE-SET-UP" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "2" CALL "GOODS-IN" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "3" CALL "GOODS-OUT" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "4" CALL "STOCK-LISTING" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "5" CALL "STOCK-RECONCILE" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "6" CALL "STOCK-COUNT" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "7" CALL "GOODS-RECEIVED-SUMMARY"
+               GO TO SHOW-MENU.
+           IF MENU-CHOICE = "8" CALL "ARCHIVE-TRANSACTIONS"
+               GO TO SHOW-MENU.
+           IF MENU-CHOICE = "9" CALL "BACKUP-RESTORE-UTILITY"
+               GO TO SHOW-MENU.
+           IF MENU-CHOICE = "S" OR MENU-CHOICE = "s" CALL "SELF-TEST"
+               GO TO SHOW-MENU.
+           IF MENU-CHOICE = "T" OR MENU-CHOICE = "t"
+               CALL "STOCK-TRANSFER" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "C" OR MENU-CHOICE = "c"
+               CALL "TRANSACTION-CONTROL-CHECK" GO TO SHOW-MENU.
+           IF MENU-CHOICE = "0" GO TO END-IT.
+           DISPLAY "INVALID CHOICE, TRY AGAIN.".
+           GO TO SHOW-MENU.
+       END-IT.
+           DISPLAY SPACE.
+           DISPLAY "END OF PROGRAM".
+           STOP RUN.
