@@ -8,7 +8,13 @@ OBJECT-COMPUTER. Z80.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT ADDR-FILE ASSIGN ADDR.FIL.
-    SELECT NADDR-FILE ASSIGN NADDR.FIL.
+    SELECT NADDR-FILE ASSIGN NADDR.FIL
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS NNAME
+        FILE STATUS IS NADDR-STATUS.
+    SELECT EXTRACT-FILE ASSIGN EXTRACT.FIL.
+    SELECT STALE-FILE ASSIGN STALE.FIL.
 DATA DIVISION.
 FILE SECTION.
 FD ADDR-FILE.
@@ -28,9 +34,54 @@ FD NADDR-FILE.
   02 NCITY     PIC X(15).
   02 NSTATE    PIC X(5).
   02 NZIP      PIC X(5).
+  02 NLASTVER.
+    04 NLV-MM PIC 99.
+    04 FILLER PIC X.
+    04 NLV-DD PIC 99.
+    04 FILLER PIC X.
+    04 NLV-YY PIC 99.
+
+FD EXTRACT-FILE.
+01 EXTRACT-RECORD.
+  02 XNAME     PIC X(30).
+  02 XSCHOOL   PIC X(30).
+  02 XADDRESS  PIC X(30).
+  02 XCITY     PIC X(15).
+  02 XSTATE    PIC X(5).
+  02 XZIP      PIC X(5).
+  02 XLASTVER  PIC X(8).
+
+FD STALE-FILE.
+01 STALE-RECORD.
+  02 SNAME     PIC X(30).
+  02 SSCHOOL   PIC X(30).
+  02 SADDRESS  PIC X(30).
+  02 SCITY     PIC X(15).
+  02 SSTATE    PIC X(5).
+  02 SZIP      PIC X(5).
+  02 SLASTVER  PIC X(8).
 WORKING-STORAGE SECTION.
 01 END-OF-FILE PIC X VALUE 'F'.
 01 NAMES-CONT PIC X VALUE 'Y'.
+01 NAME-TABLE.
+  02 NAME-ENTRY PIC X(30) OCCURS 500 TIMES.
+01 NAME-COUNT PIC 9(4) VALUE 0.
+01 NAME-SUB PIC 9(4).
+01 DUPLICATE-FOUND PIC X VALUE 'N'.
+01 NADDR-STATUS PIC XX.
+01 EXTRACT-CHOICE PIC X VALUE 'N'.
+01 EXTRACT-STATE PIC X(5).
+01 EXTRACT-ZIP-LOW PIC X(5).
+01 EXTRACT-ZIP-HIGH PIC X(5).
+01 STALE-CHOICE PIC X VALUE 'N'.
+01 STALE-CUTOFF.
+  02 SC-MM PIC 99.
+  02 FILLER PIC X.
+  02 SC-DD PIC 99.
+  02 FILLER PIC X.
+  02 SC-YY PIC 99.
+01 STALE-CUTOFF-NUM PIC 9(6).
+01 NLASTVER-NUM PIC 9(6).
 PROCEDURE DIVISION.
 MAIN-PARA.
    OPEN INPUT ADDR-FILE.
@@ -40,16 +91,33 @@ MAIN-PARA.
    PERFORM ADD-NEW-NAMES UNTIL NAMES-CONT EQUAL 'N'.
    CLOSE ADDR-FILE.
    CLOSE NADDR-FILE.
+   DISPLAY 'EXTRACT REGIONAL MAILING LIST? (Y/N)'.
+   ACCEPT EXTRACT-CHOICE.
+   IF EXTRACT-CHOICE EQUAL 'Y'
+       PERFORM EXTRACT-MAILING-LIST.
+   DISPLAY 'REPORT STALE CONTACTS FOR CLEANUP? (Y/N)'.
+   ACCEPT STALE-CHOICE.
+   IF STALE-CHOICE EQUAL 'Y'
+       PERFORM STALE-CONTACT-REPORT.
    STOP RUN.
 
 READ-OLD-FILE.
    MOVE ADDR-RECORD TO NADDR-RECORD.
-   WRITE NADDR-RECORD.
+   WRITE NADDR-RECORD
+       INVALID KEY DISPLAY 'DUPLICATE KEY ON CONVERSION, RECORD SKIPPED'.
+   IF NAME-COUNT LESS 500
+       ADD 1 TO NAME-COUNT
+       MOVE NAME TO NAME-ENTRY(NAME-COUNT)
+   ELSE
+       DISPLAY 'NAME TABLE FULL, DUPLICATE CHECK SKIPPED: ' NAME.
    READ ADDR-FILE END MOVE 'T' TO END-OF-FILE.
 
 ADD-NEW-NAMES.
    DISPLAY 'INPUT NEW NAME'.
    ACCEPT NNAME.
+   PERFORM CHECK-DUPLICATE-NAME.
+   IF DUPLICATE-FOUND EQUAL 'Y'
+       DISPLAY 'WARNING - NAME ALREADY ON FILE'.
    DISPLAY 'INPUT NEW SCHOOL'.
    ACCEPT NSCHOOL.
    DISPLAY 'INPUT ADDRESS'.
@@ -60,7 +128,98 @@ ADD-NEW-NAMES.
    ACCEPT NSTATE.
    DISPLAY 'INPUT ZIP'.
    ACCEPT NZIP.
-   WRITE NADDR-RECORD.
+   DISPLAY 'INPUT LAST VERIFIED DATE (MM/DD/YY)'.
+   ACCEPT NLASTVER.
+   WRITE NADDR-RECORD
+       INVALID KEY DISPLAY 'DUPLICATE KEY, RECORD NOT ADDED'.
+   IF NAME-COUNT LESS 500
+       ADD 1 TO NAME-COUNT
+       MOVE NNAME TO NAME-ENTRY(NAME-COUNT)
+   ELSE
+       DISPLAY 'NAME TABLE FULL, DUPLICATE CHECK SKIPPED: ' NNAME.
    DISPLAY 'TO CONTINUE TYPE Y ELSE TYPE N'.
    ACCEPT NAMES-CONT.
+
+CHECK-DUPLICATE-NAME.
+   MOVE 'N' TO DUPLICATE-FOUND.
+   MOVE 1 TO NAME-SUB.
+   PERFORM COMPARE-NAME-ENTRY UNTIL NAME-SUB GREATER NAME-COUNT.
+
+COMPARE-NAME-ENTRY.
+   IF NNAME EQUAL NAME-ENTRY(NAME-SUB)
+       MOVE 'Y' TO DUPLICATE-FOUND.
+   ADD 1 TO NAME-SUB.
+
+EXTRACT-MAILING-LIST.
+   DISPLAY 'ENTER STATE TO EXTRACT (BLANK FOR ALL)'.
+   ACCEPT EXTRACT-STATE.
+   DISPLAY 'ENTER LOW ZIP OF RANGE (BLANK FOR ALL)'.
+   ACCEPT EXTRACT-ZIP-LOW.
+   DISPLAY 'ENTER HIGH ZIP OF RANGE (BLANK FOR ALL)'.
+   ACCEPT EXTRACT-ZIP-HIGH.
+   OPEN INPUT NADDR-FILE.
+   OPEN OUTPUT EXTRACT-FILE.
+   MOVE 'F' TO END-OF-FILE.
+   MOVE LOW-VALUE TO NNAME.
+   START NADDR-FILE KEY NOT LESS THAN NNAME
+       INVALID MOVE 'T' TO END-OF-FILE.
+   PERFORM READ-EXTRACT-RECORD UNTIL END-OF-FILE EQUAL 'T'.
+   CLOSE NADDR-FILE.
+   CLOSE EXTRACT-FILE.
+
+READ-EXTRACT-RECORD.
+   READ NADDR-FILE NEXT RECORD END MOVE 'T' TO END-OF-FILE.
+   IF END-OF-FILE NOT EQUAL 'T'
+       PERFORM CHECK-AND-WRITE-EXTRACT.
+
+CHECK-AND-WRITE-EXTRACT.
+   IF (EXTRACT-STATE EQUAL SPACES OR NSTATE EQUAL EXTRACT-STATE)
+      AND (EXTRACT-ZIP-LOW EQUAL SPACES OR NZIP NOT LESS EXTRACT-ZIP-LOW)
+      AND (EXTRACT-ZIP-HIGH EQUAL SPACES OR NZIP NOT GREATER
+          EXTRACT-ZIP-HIGH)
+       MOVE NADDR-RECORD TO EXTRACT-RECORD
+       WRITE EXTRACT-RECORD.
+
+STALE-CONTACT-REPORT.
+   DISPLAY 'ENTER CUTOFF DATE (MM/DD/YY)'.
+   DISPLAY 'CONTACTS NOT VERIFIED SINCE THIS DATE ARE STALE'.
+   ACCEPT STALE-CUTOFF.
+   MOVE SC-YY TO STALE-CUTOFF-NUM (1:2).
+   MOVE SC-MM TO STALE-CUTOFF-NUM (3:2).
+   MOVE SC-DD TO STALE-CUTOFF-NUM (5:2).
+   OPEN INPUT NADDR-FILE.
+   OPEN OUTPUT STALE-FILE.
+   MOVE 'F' TO END-OF-FILE.
+   MOVE LOW-VALUE TO NNAME.
+   START NADDR-FILE KEY NOT LESS THAN NNAME
+       INVALID MOVE 'T' TO END-OF-FILE.
+   PERFORM READ-STALE-RECORD UNTIL END-OF-FILE EQUAL 'T'.
+   CLOSE NADDR-FILE.
+   CLOSE STALE-FILE.
+
+READ-STALE-RECORD.
+   READ NADDR-FILE NEXT RECORD END MOVE 'T' TO END-OF-FILE.
+   IF END-OF-FILE NOT EQUAL 'T'
+       PERFORM CHECK-AND-WRITE-STALE.
+
+CHECK-AND-WRITE-STALE.
+   IF NLASTVER EQUAL SPACES
+       PERFORM WRITE-STALE-RECORD
+   ELSE
+       MOVE NLV-YY TO NLASTVER-NUM (1:2)
+       MOVE NLV-MM TO NLASTVER-NUM (3:2)
+       MOVE NLV-DD TO NLASTVER-NUM (5:2)
+       IF NLASTVER-NUM LESS STALE-CUTOFF-NUM
+           PERFORM WRITE-STALE-RECORD.
+
+WRITE-STALE-RECORD.
+   MOVE NNAME TO SNAME.
+   MOVE NSCHOOL TO SSCHOOL.
+   MOVE NADDRESS TO SADDRESS.
+   MOVE NCITY TO SCITY.
+   MOVE NSTATE TO SSTATE.
+   MOVE NZIP TO SZIP.
+   MOVE NLASTVER TO SLASTVER.
+   WRITE STALE-RECORD.
+   DISPLAY 'STALE: ' NNAME.
 
\ No newline at end of file
