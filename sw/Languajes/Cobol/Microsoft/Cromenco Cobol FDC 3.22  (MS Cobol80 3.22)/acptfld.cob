@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACPTFLD
+
+       	       	   THIS SUBPROGRAM IS CALLED FROM ACCEPT-SAMPLE
+       	       	   (ACPTSMPL.COB) TO ACCEPT ONE ALPHANUMERIC FIELD
+       	       	   AT A GIVEN SCREEN POSITION, USING THE SAME
+       	       	   WITH PROMPT / WITH PROMPT UPDATE ACCEPT CLAUSES
+       	       	   ACPTSMPL ORIGINALLY CODED INLINE, SO OTHER
+       	       	   PROGRAMS CAN GET THE SAME DATA-ENTRY BEHAVIOR
+       	       	   WITHOUT REPEATING THE ACCEPT CLAUSES THEMSELVES.
+
+       AUTHOR.       CROMEMCO, INC.
+      *---------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  CROMEMCO SYSTEM THREE.
+       OBJECT-COMPUTER.  CROMEMCO SYSTEM THREE
+                         MEMORY SIZE 65536 CHARACTERS.
+      *--------------
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-ROW                      PIC 99.
+       01  LS-COL                      PIC 99.
+       01  LS-FIELD                    PIC X(20).
+       01  LS-UPDATE-FLAG              PIC 9         COMP.
+           88  LS-UPDATE-MODE                        VALUE 1.
+
+      *------------------------------------------------------
+       PROCEDURE DIVISION USING LS-ROW, LS-COL, LS-FIELD,
+                                 LS-UPDATE-FLAG.
+       FIRST-PARAGRAPH.
+       	   IF LS-UPDATE-MODE
+       	       ACCEPT (LS-ROW, LS-COL) LS-FIELD WITH PROMPT
+       	       	       	       	       	   UPDATE
+       	   ELSE
+       	       ACCEPT (LS-ROW, LS-COL) LS-FIELD WITH PROMPT.
+       RETURN-NOW.
+       	   EXIT PROGRAM.
