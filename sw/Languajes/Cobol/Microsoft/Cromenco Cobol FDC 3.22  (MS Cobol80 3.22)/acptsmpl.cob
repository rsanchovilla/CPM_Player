@@ -12,6 +12,9 @@
        77  DONT-CARE   	   	       PIC X.
        77  FALSE       	   	       PIC 9 COMP VALUE 0.
        	   88  TRUE    	   	       VALUE 1.
+       77  CF-ROW      	   	       PIC 99.
+       77  CF-COL      	   	       PIC 99.
+       77  CF-UPDATE-FLAG 	       PIC 9 COMP.
        PROCEDURE DIVISION.
        START-P.
        	   PERFORM DEMONSTRATE UNTIL TRUE.
@@ -22,9 +25,15 @@
        	   DISPLAY (8, 5) 'UPDATE THE EXISTING DATA: '
        	   DISPLAY (13, 5) 'ENTER NUMERIC DATA: '
        	   DISPLAY (18, 5) 'NOW UPDATE THIS DATA: '
-       	   ACCEPT (3, 31) ALPHA-NUM-FIELD WITH PROMPT.
-       	   ACCEPT (8, 31) ALPHA-NUM-FIELD WITH PROMPT
-       	       	       	   	       	       UPDATE.
+       	   MOVE 03 TO CF-ROW.
+       	   MOVE 31 TO CF-COL.
+       	   MOVE 0 TO CF-UPDATE-FLAG.
+       	   CALL 'ACPTFLD' USING CF-ROW, CF-COL, ALPHA-NUM-FIELD,
+       	       	       	       	       	   CF-UPDATE-FLAG.
+       	   MOVE 08 TO CF-ROW.
+       	   MOVE 1 TO CF-UPDATE-FLAG.
+       	   CALL 'ACPTFLD' USING CF-ROW, CF-COL, ALPHA-NUM-FIELD,
+       	       	       	       	       	   CF-UPDATE-FLAG.
        	   ACCEPT (13, 31) NUM-FIELD WITH PROMPT
        	       	       	   	          TRAILING-SIGN.
        	   ACCEPT (18, 31) NUM-FIELD WITH PROMPT
