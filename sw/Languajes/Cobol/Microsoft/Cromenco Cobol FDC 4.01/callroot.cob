@@ -26,8 +26,11 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  D-ROOT  		       PIC ZZZ,ZZZ,ZZZ.9(7).
-       77  NUM 	   		       PIC 9(9)V9(7).
+       77  NUM 	   		       PIC S9(9)V9(7).
        77  ROOT	   		       PIC 9(9)V9(7) COMP-3.
+       77  ITERATION-LIMIT   	       PIC 9(4)      COMP-3 VALUE 0.
+       77  ERR-FLAG   	   	       PIC 9         COMP-3.
+       77  TOLERANCE   	   	       PIC 9V9(9)    VALUE 0.
 
       *-------------------
        PROCEDURE DIVISION.
@@ -45,7 +48,11 @@
        	   ACCEPT (, ) NUM WITH PROMPT.
        	   IF NUM NOT = 0
                DISPLAY (7, 1) ERASE 'Calculating...'
-       	       CALL 'ROOT' USING NUM, ROOT
-       	       MOVE ROOT TO D-ROOT
-       	       DISPLAY (7, 1) ERASE 'The square root is: '
-                       (, )    D-ROOT.
+       	       CALL 'ROOT' USING NUM, ROOT, ITERATION-LIMIT, ERR-FLAG,
+       	               TOLERANCE
+       	       IF ERR-FLAG NOT = 0
+       	           DISPLAY (7, 1) ERASE 'Number must be > zero'
+       	       ELSE
+       	           MOVE ROOT TO D-ROOT
+       	           DISPLAY (7, 1) ERASE 'The square root is: '
+                           (, )    D-ROOT.
