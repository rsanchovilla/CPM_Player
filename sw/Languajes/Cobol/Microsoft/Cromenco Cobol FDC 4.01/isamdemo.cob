@@ -16,6 +16,10 @@
                             RECORD KEY IS DKEY
                             FILE STATUS IS DSTATUS.
 
+       	   SELECT LABEL-FILE ASSIGN PRINTER
+                            ORGANIZATION IS SEQUENTIAL
+                            FILE STATUS IS LSTATUS.
+
       *--------------
        DATA DIVISION.
 
@@ -28,8 +32,13 @@
        	       05  FIRST-NAME	       PIC X(15).
        	   03  ADDRESS 		       PIC X(40).
 
+       FD  LABEL-FILE   LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "LABELS.DAT".
+       01  LABEL-RECORD                PIC X(40).
+
        WORKING-STORAGE SECTION.
        77  DSTATUS     		       PIC XX.
+       77  LSTATUS     		       PIC XX.
        
        SCREEN SECTION.
        01  PROG-DETAILS.
@@ -74,6 +83,13 @@
        	   PERFORM READ-AND-DISPLAY UNTIL DSTATUS NOT = "00".
        	   CLOSE DISK-FILE.
 
+       	   OPEN INPUT DISK-FILE.
+       	   OPEN OUTPUT LABEL-FILE.
+       	   MOVE "00" TO DSTATUS.
+       	   PERFORM WRITE-LABEL UNTIL DSTATUS NOT = "00".
+       	   CLOSE DISK-FILE.
+       	   CLOSE LABEL-FILE.
+
        	   DISPLAY "All records read and displayed".
        	   STOP RUN.
 
@@ -87,7 +103,7 @@
        	       	   DISPLAY (24, 1) ERASE
                                    "Invalid key on write, I/O status: "
                                    DSTATUS
-       	       	   STOP RUN.
+       	       	   DISPLAY (25, 1) "Record not saved, please re-enter.".
        AD2.
            EXIT.
 
@@ -96,3 +112,18 @@
        	   READ DISK-FILE NEXT.
            IF DSTATUS = "00"
                DISPLAY DREC.
+
+       WRITE-LABEL SECTION.
+       WL1.
+       	   READ DISK-FILE NEXT.
+           IF DSTATUS = "00"
+               MOVE SPACES TO LABEL-RECORD
+               STRING FIRST-NAME DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      LAST-NAME DELIMITED BY SIZE
+                      INTO LABEL-RECORD
+               WRITE LABEL-RECORD
+               MOVE ADDRESS TO LABEL-RECORD
+               WRITE LABEL-RECORD
+               MOVE SPACES TO LABEL-RECORD
+               WRITE LABEL-RECORD.
