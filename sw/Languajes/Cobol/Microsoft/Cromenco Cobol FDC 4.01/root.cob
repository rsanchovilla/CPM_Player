@@ -31,20 +31,36 @@
        77  DIFFERENCE                  PIC 9(9)V9(9).
        77  ITERATIONS  		       PIC 9(4).
        01  WORK-AREA.
-           05  WA-OPERAND              PIC 9(9)V9(7).
+           05  WA-OPERAND              PIC S9(9)V9(7).
            05  WA-ROOT                 PIC 9(9)V9(7) COMP-3.
+           05  WA-ITERATION-LIMIT      PIC 9(4)      COMP-3.
+           05  WA-ERROR-FLAG           PIC 9         COMP-3.
+           05  WA-TOLERANCE            PIC 9V9(9).
 
        LINKAGE SECTION.
        01  DATA-FROM-CALLING-PROGRAM.
-           03  LS-OPERAND              PIC 9(9)V9(7).
+           03  LS-OPERAND              PIC S9(9)V9(7).
            03  LS-ROOT                 PIC 9(9)V9(7)   COMP-3.
+           03  LS-ITERATIONS           PIC 9(4)        COMP-3.
+           03  LS-ERROR-FLAG           PIC 9           COMP-3.
+           03  LS-TOLERANCE            PIC 9V9(9).
 
 
       *------------------------------------------------------
        PROCEDURE DIVISION    USING DATA-FROM-CALLING-PROGRAM.
        FIRST-PARAGRAPH.
            MOVE DATA-FROM-CALLING-PROGRAM TO WORK-AREA.
-           IF WA-OPERAND < 1 
+           MOVE 0 TO WA-ERROR-FLAG.
+           IF WA-OPERAND NOT > 0
+      *
+      *A NEGATIVE OR ZERO OPERAND HAS NO REAL SQUARE ROOT THIS
+      *    ROUTINE CAN COMPUTE (ZERO WOULD ALSO DIVIDE BY ZERO
+      *    IN THE NEWTON-RAPHSON ITERATION BELOW), SO BOTH ARE
+      *    REJECTED HERE AND REPORTED BACK VIA LS-ERROR-FLAG.
+      *
+               MOVE 1 TO WA-ERROR-FLAG
+               GO TO PREPARE-TO-RETURN.
+           IF WA-OPERAND < 1
                COMPUTE WA-OPERAND = WA-OPERAND * 10000
                MOVE 1 TO DIVIDE-FLAG
            ELSE
@@ -64,11 +80,26 @@
        INITIALIZE.
            MOVE 0 TO WA-ROOT.
            MOVE 1 TO DIFFERENCE.
+      *
+      *A CALLER THAT DOES NOT SUPPLY A TOLERANCE GETS THE ORIGINAL
+      *    .00001 CONVERGENCE CRITERION; A CALLER THAT WANTS MORE
+      *    (OR LESS) PRECISION SETS LS-TOLERANCE BEFORE THE CALL.
+      *
+           IF WA-TOLERANCE = 0
+               MOVE .00001 TO WA-TOLERANCE.
+      *
+      *A CALLER THAT DOES NOT SUPPLY AN ITERATION CEILING GETS THE
+      *    ORIGINAL 999-ITERATION LIMIT; A CALLER THAT WANTS A LOWER
+      *    (OR HIGHER) CEILING SETS LS-ITERATIONS BEFORE THE CALL.
+      *
+           IF WA-ITERATION-LIMIT = 0
+               MOVE 999 TO WA-ITERATION-LIMIT.
 
        BEGIN.
            DIVIDE WA-OPERAND BY 2 GIVING ROOT.
            PERFORM ITERATE VARYING ITERATIONS FROM 0 BY 1
-               UNTIL DIFFERENCE < .00001 OR ITERATIONS = 999.
+               UNTIL DIFFERENCE < WA-TOLERANCE
+               OR ITERATIONS = WA-ITERATION-LIMIT.
            MOVE ROOT TO WA-ROOT.
            GO TO END-SECTION.
 
