@@ -0,0 +1,18 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TSTPROG4T.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        77  A                 PIC 99 VALUE 0.
+        77  TEST-RESULT       PIC X(4) VALUE "FAIL".
+        PROCEDURE DIVISION.
+        BEGIN.
+            IF A = 10 GO TO CHECKIT.
+            DISPLAY A.
+            ADD 1 TO A.
+            GO TO BEGIN.
+        CHECKIT.
+            IF A = 10 MOVE "PASS" TO TEST-RESULT.
+            DISPLAY "TSTPROG4 COUNTING LOOP SELF-TEST".
+            DISPLAY "FINAL COUNT: " A.
+            DISPLAY "RESULT: " TEST-RESULT.
+            STOP RUN.
